@@ -0,0 +1,292 @@
+       identification division.
+       program-id. States-03.
+
+       environment division.
+       input-output section.
+       file-control.
+           select infile assign to "States.txt" organization is line sequential
+               file status is xStatusInfile.
+           select infileyesterday assign to "States-yesterday.txt" organization is line sequential
+               file status is xStatusInfileYesterday.
+           select outfile assign to "States-03-output.txt" organization is line sequential
+               file status is xStatusOutfile.
+
+       data division.
+       file section.
+       fd infile.
+       01 xInput.
+           05   nStateNumber           pic 99.
+           05   xStateAbbreviation     pic x(2).
+           05   xRegionCode            pic x(1).
+           05   xStateName             pic x(20).
+           05   nPopulation            pic 99999999.
+           05   nArea                  pic 999999.
+
+       01 xInputHeader redefines xInput.
+           05   xHeaderFlag            pic x(2).
+           05   nExpectedRecordCount   pic 9(7).
+           05   nExpectedTotalPop      pic 9(10).
+           05   filler                 pic x(20).
+
+       fd infileyesterday.
+       01 xInputYesterday.
+           05   nStateNumberY          pic 99.
+           05   xStateAbbreviationY    pic x(2).
+           05   xRegionCodeY           pic x(1).
+           05   xStateNameY            pic x(20).
+           05   nPopulationY           pic 99999999.
+           05   nAreaY                 pic 999999.
+
+       01 xInputYesterdayHeader redefines xInputYesterday.
+           05   xHeaderFlagY           pic x(2).
+           05   nExpectedRecordCountY  pic 9(7).
+           05   nExpectedTotalPopY     pic 9(10).
+           05   filler                 pic x(20).
+
+       fd outfile.
+       01 xOutput                      pic x(80).
+
+       working-storage section.
+           77  xEofFlag                   pic x           value 'n'.
+           77  xEofFlagYesterday          pic x           value 'n'.
+           77  nYesterdayLoadSubscript    pic 9999        value 0.
+           77  nYesterdaySearchSubscript  pic 9999.
+           77  xYesterdayFoundFlag        pic x           value 'n'.
+           77  nYesterdayPopFound         pic 99999999    value 0.
+           77  nYesterdayAreaFound        pic 999999      value 0.
+           77  nPopDifference             pic s9(8).
+           77  nAreaDifference            pic s9(6).
+           77  nChangeCount               pic 99          value 0.
+           77  xStatusInfile              pic xx          value "00".
+           77  xStatusInfileYesterday     pic xx          value "00".
+           77  xStatusOutfile             pic xx          value "00".
+           77  xCurrentStatus             pic xx.
+           77  xCurrentFileName           pic x(30).
+
+       01 xYesterdayTable.
+           05  xYesterdayElement occurs 1 to 75 times
+                   depending on nYesterdayLoadSubscript.
+               10 xAbbreviationY         pic x(2).
+               10 nPopY                  pic 99999999.
+               10 nAreaY2                pic 999999.
+
+       01 xOutputHeading-1.
+           05 filler                   pic x(2)    value "St".
+           05 filler                   pic x(8)    value spaces.
+           05 filler                   pic x(16)   value "Yesterday's Pop".
+           05 filler                   pic x(4)    value spaces.
+           05 filler                   pic x(12)   value "Today's Pop".
+           05 filler                   pic x(4)    value spaces.
+           05 filler                   pic x(11)   value "Pop Change".
+           05 filler                   pic x(4)    value spaces.
+           05 filler                   pic x(11)   value "Area Change".
+
+       01 xOutputHeading-2.
+           05 filler                   pic x(2)    value "__".
+           05 filler                   pic x(8)    value spaces.
+           05 filler                   pic x(16)   value "_______________".
+           05 filler                   pic x(4)    value spaces.
+           05 filler                   pic x(12)   value "___________".
+           05 filler                   pic x(4)    value spaces.
+           05 filler                   pic x(11)   value "__________".
+           05 filler                   pic x(4)    value spaces.
+           05 filler                   pic x(11)   value "__________".
+
+       01 xOutputDetail.
+           05 xAbbrOut                 pic x(2).
+           05 filler                   pic x(8)    value spaces.
+           05 nePopYesterdayOut        pic zzzzzzz9.
+           05 filler                   pic x(9)    value spaces.
+           05 nePopTodayOut            pic zzzzzzz9.
+           05 filler                   pic x(5)    value spaces.
+           05 nePopChangeOut           pic -zzzzzz9.
+           05 filler                   pic x(5)    value spaces.
+           05 neAreaChangeOut          pic -zzzzz9.
+
+       01 xFooter.
+           05 filler                   pic x(10)   value spaces.
+           05 neChangeCount            pic z9.
+           05 filler                   pic x(34)   value
+               " state(s) changed since yesterday.".
+
+       procedure division.
+       000-main.
+
+           perform 100-initialization.
+           perform 120-next-record until xEofFlag = 'y'.
+           perform 300-termination.
+           move 0 to return-code.
+           stop run.
+
+       100-initialization.
+           display " ".
+
+           open input infileyesterday.
+           move xStatusInfileYesterday to xCurrentStatus.
+           move "States-yesterday.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           perform 101-skip-header-yesterday.
+
+           perform 110-load-yesterday until xEofFlagYesterday = 'y'.
+
+           close infileyesterday.
+           move xStatusInfileYesterday to xCurrentStatus.
+           move "States-yesterday.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           open input infile.
+           move xStatusInfile to xCurrentStatus.
+           move "States.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           perform 102-skip-header-today.
+
+           open output outfile.
+           move xStatusOutfile to xCurrentStatus.
+           move "States-03-output.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           display xOutputHeading-1.
+           display xOutputHeading-2.
+           write xOutput from xOutputHeading-1 before advancing 1 line.
+           write xOutput from xOutputHeading-2 before advancing 1 line.
+           move xStatusOutfile to xCurrentStatus.
+           move "States-03-output.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+       101-skip-header-yesterday.
+           read infileyesterday
+               at end
+                   move 'y' to xEofFlagYesterday,
+           end-read.
+
+           move xStatusInfileYesterday to xCurrentStatus.
+           move "States-yesterday.txt" to xCurrentFileName.
+           perform 901-check-read-status.
+
+           if xEofFlagYesterday not = 'y' and xHeaderFlagY not = "99"
+               display "*** States-yesterday.txt is missing its header record ***",
+               display "*** Ending run. ***",
+               move 16 to return-code,
+               stop run,
+           end-if.
+
+       102-skip-header-today.
+           read infile
+               at end
+                   move 'y' to xEofFlag,
+           end-read.
+
+           move xStatusInfile to xCurrentStatus.
+           move "States.txt" to xCurrentFileName.
+           perform 901-check-read-status.
+
+           if xEofFlag not = 'y' and xHeaderFlag not = "99"
+               display "*** States.txt is missing its header record ***",
+               display "*** Ending run. ***",
+               move 16 to return-code,
+               stop run,
+           end-if.
+
+       110-load-yesterday.
+           read infileyesterday
+               at end
+                   move 'y' to xEofFlagYesterday,
+               not at end
+                   add 1 to nYesterdayLoadSubscript,
+                   move xStateAbbreviationY to xAbbreviationY (nYesterdayLoadSubscript),
+                   move nPopulationY to nPopY (nYesterdayLoadSubscript),
+                   move nAreaY to nAreaY2 (nYesterdayLoadSubscript),
+           end-read.
+
+           move xStatusInfileYesterday to xCurrentStatus.
+           move "States-yesterday.txt" to xCurrentFileName.
+           perform 901-check-read-status.
+
+       120-next-record.
+           read infile
+               at end
+                   move 'y' to xEofFlag,
+               not at end
+                   perform 130-find-yesterday,
+                   if xYesterdayFoundFlag = "y"
+                       perform 140-compare,
+                   end-if,
+           end-read.
+
+           move xStatusInfile to xCurrentStatus.
+           move "States.txt" to xCurrentFileName.
+           perform 901-check-read-status.
+
+       130-find-yesterday.
+           move "n" to xYesterdayFoundFlag.
+           move 0 to nYesterdayPopFound.
+           move 0 to nYesterdayAreaFound.
+           perform 135-search-yesterday varying nYesterdaySearchSubscript from 1 by 1
+               until nYesterdaySearchSubscript > nYesterdayLoadSubscript
+               or xYesterdayFoundFlag = "y".
+
+       135-search-yesterday.
+           if xAbbreviationY (nYesterdaySearchSubscript) = xStateAbbreviation
+               move "y" to xYesterdayFoundFlag,
+               move nPopY (nYesterdaySearchSubscript) to nYesterdayPopFound,
+               move nAreaY2 (nYesterdaySearchSubscript) to nYesterdayAreaFound,
+           end-if.
+
+       140-compare.
+           if nPopulation not = nYesterdayPopFound
+                   or nArea not = nYesterdayAreaFound
+               compute nPopDifference = nPopulation - nYesterdayPopFound,
+               compute nAreaDifference = nArea - nYesterdayAreaFound,
+
+               move xStateAbbreviation to xAbbrOut,
+               move nYesterdayPopFound to nePopYesterdayOut,
+               move nPopulation to nePopTodayOut,
+               move nPopDifference to nePopChangeOut,
+               move nAreaDifference to neAreaChangeOut,
+
+               display xOutputDetail,
+               write xOutput from xOutputDetail before advancing 1 line,
+               move xStatusOutfile to xCurrentStatus,
+               move "States-03-output.txt" to xCurrentFileName,
+               perform 900-check-status,
+
+               add 1 to nChangeCount,
+           end-if.
+
+       300-termination.
+           move nChangeCount to neChangeCount.
+           display xFooter.
+           write xOutput from xFooter before advancing 1 line.
+           move xStatusOutfile to xCurrentStatus.
+           move "States-03-output.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           close infile.
+           move xStatusInfile to xCurrentStatus.
+           move "States.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           close outfile.
+           move xStatusOutfile to xCurrentStatus.
+           move "States-03-output.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+       900-check-status.
+           if xCurrentStatus not = "00"
+               display "*** File error on ", xCurrentFileName,
+                   " - status ", xCurrentStatus, " ***",
+               display "*** Ending run. ***",
+               move 16 to return-code,
+               stop run,
+           end-if.
+
+       901-check-read-status.
+           if xCurrentStatus not = "00" and xCurrentStatus not = "10"
+               display "*** File error on ", xCurrentFileName,
+                   " - status ", xCurrentStatus, " ***",
+               display "*** Ending run. ***",
+               move 16 to return-code,
+               stop run,
+           end-if.
