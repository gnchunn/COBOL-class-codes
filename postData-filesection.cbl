@@ -0,0 +1,9 @@
+      *>================================================================
+      *> postData-filesection.cbl
+      *>
+      *> No further fields are needed under webinput's record today -
+      *> the whole POSTed line is carried in xPostData. Reserved so a
+      *> future field (e.g. a REDEFINES for a different content type)
+      *> has a place to go without touching every program that copies
+      *> this framework in.
+      *>================================================================
