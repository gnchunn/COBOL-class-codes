@@ -0,0 +1,255 @@
+       identification division.
+       program-id. Payroll-02.
+
+       environment division.
+       input-output section.
+       file-control.
+           select masterfile assign to "Payroll.master.txt" organization is line sequential
+               file status is xStatusMaster.
+
+       data division.
+       file section.
+       fd masterfile.
+       01 xMaster.
+           05 nDept                       pic 9.
+           05 nEmpNumMstr                 pic 9999.
+           05 xLastName                   pic x(20).
+           05 xFirstName                  pic x(20).
+           05 nPayRate                    pic 999v99.
+           05 nYtdGrossPay                pic 9(7)v99.
+           05 nYtdHours                   pic 9(5).
+
+       working-storage section.
+           77  xStatusMaster              pic xx          value "00".
+           77  xCurrentStatus             pic xx.
+           77  xCurrentFileName           pic x(30).
+           77  xEofFlag                   pic x           value 'n'.
+           77  nLoadSubscript             pic 9999        value 0.
+           77  nProcessSubscript          pic 9999.
+           77  nShiftSubscript            pic 9999.
+           77  xMenuChoice                pic 9           value 0.
+           77  xFoundFlag                 pic x           value 'n'.
+           77  nEntryDept                 pic 9.
+           77  nEntryEmpNum               pic 9999.
+           77  xEntryLastName             pic x(20).
+           77  xEntryFirstName            pic x(20).
+           77  nEntryPayRate              pic 999v99.
+
+       01 xMenu.
+           05 filler                   pic x(38)   value
+               "1. Add a new employee".
+           05 filler                   pic x(38)   value
+               "2. Change an employee's pay rate".
+           05 filler                   pic x(38)   value
+               "3. Delete an employee".
+           05 filler                   pic x(38)   value
+               "4. Save and exit".
+
+       01 xMasterTable.
+           05  xMasterElement occurs 1 to 500 times
+                   depending on nLoadSubscript.
+               10 nDeptT                  pic 9.
+               10 nEmpNumT                pic 9999.
+               10 xLastNameT              pic x(20).
+               10 xFirstNameT             pic x(20).
+               10 nPayRateT               pic 999v99.
+               10 nYtdGrossPayT           pic 9(7)v99.
+               10 nYtdHoursT              pic 9(5).
+
+       procedure division.
+       000-main.
+
+           perform 100-initialization.
+           perform 200-menu until xMenuChoice = 4.
+           perform 300-termination.
+           stop run.
+
+       100-initialization.
+           display " ".
+           display "Payroll Master File Maintenance".
+
+           open input masterfile.
+           if xStatusMaster = "35"
+               move "y" to xEofFlag,
+           else
+               move xStatusMaster to xCurrentStatus,
+               move "Payroll.master.txt" to xCurrentFileName,
+               perform 900-check-status,
+               perform 110-next-record until xEofFlag = "y",
+               close masterfile,
+               move xStatusMaster to xCurrentStatus,
+               move "Payroll.master.txt" to xCurrentFileName,
+               perform 900-check-status,
+           end-if.
+
+       110-next-record.
+           read masterfile
+               at end
+                   move "y" to xEofFlag,
+               not at end
+                   add 1 to nLoadSubscript,
+                   move nDept to nDeptT (nLoadSubscript),
+                   move nEmpNumMstr to nEmpNumT (nLoadSubscript),
+                   move xLastName to xLastNameT (nLoadSubscript),
+                   move xFirstName to xFirstNameT (nLoadSubscript),
+                   move nPayRate to nPayRateT (nLoadSubscript),
+                   move nYtdGrossPay to nYtdGrossPayT (nLoadSubscript),
+                   move nYtdHours to nYtdHoursT (nLoadSubscript),
+           end-read.
+
+           move xStatusMaster to xCurrentStatus.
+           move "Payroll.master.txt" to xCurrentFileName.
+           perform 901-check-read-status.
+
+       200-menu.
+           display " ".
+           display xMenu.
+           display " ".
+           display "Selection? " with no advancing.
+           accept xMenuChoice.
+
+           evaluate xMenuChoice
+               when 1
+                   perform 210-add-record
+               when 2
+                   perform 220-change-record
+               when 3
+                   perform 230-delete-record
+               when 4
+                   continue
+               when other
+                   display "Please enter 1, 2, 3 or 4."
+           end-evaluate.
+
+       210-add-record.
+           display "New employee number? " with no advancing.
+           accept nEntryEmpNum.
+
+           move "n" to xFoundFlag.
+           perform 211-check-duplicate varying nProcessSubscript from 1 by 1
+               until nProcessSubscript > nLoadSubscript.
+
+           if xFoundFlag = "y"
+               display "That employee number already exists.",
+           else
+               display "Department? " with no advancing,
+               accept nEntryDept,
+               display "Last name? " with no advancing,
+               accept xEntryLastName,
+               display "First name? " with no advancing,
+               accept xEntryFirstName,
+               display "Pay rate? " with no advancing,
+               accept nEntryPayRate,
+
+               add 1 to nLoadSubscript,
+               move nEntryDept to nDeptT (nLoadSubscript),
+               move nEntryEmpNum to nEmpNumT (nLoadSubscript),
+               move xEntryLastName to xLastNameT (nLoadSubscript),
+               move xEntryFirstName to xFirstNameT (nLoadSubscript),
+               move nEntryPayRate to nPayRateT (nLoadSubscript),
+               move 0 to nYtdGrossPayT (nLoadSubscript),
+               move 0 to nYtdHoursT (nLoadSubscript),
+               display "Employee added.",
+           end-if.
+
+       211-check-duplicate.
+           if nEmpNumT (nProcessSubscript) = nEntryEmpNum
+               move "y" to xFoundFlag,
+           end-if.
+
+       220-change-record.
+           display "Employee number to change? " with no advancing.
+           accept nEntryEmpNum.
+
+           move "n" to xFoundFlag.
+           perform 221-find-and-change varying nProcessSubscript from 1 by 1
+               until nProcessSubscript > nLoadSubscript.
+
+           if xFoundFlag = "n"
+               display "Employee number not found.",
+           end-if.
+
+       221-find-and-change.
+           if nEmpNumT (nProcessSubscript) = nEntryEmpNum
+               move "y" to xFoundFlag,
+               display "New pay rate? " with no advancing,
+               accept nEntryPayRate,
+               move nEntryPayRate to nPayRateT (nProcessSubscript),
+               display "Pay rate updated.",
+           end-if.
+
+       230-delete-record.
+           display "Employee number to delete? " with no advancing.
+           accept nEntryEmpNum.
+
+           move "n" to xFoundFlag.
+           perform 231-find-and-delete varying nProcessSubscript from 1 by 1
+               until nProcessSubscript > nLoadSubscript
+               or xFoundFlag = "y".
+
+           if xFoundFlag = "n"
+               display "Employee number not found.",
+           end-if.
+
+       231-find-and-delete.
+           if nEmpNumT (nProcessSubscript) = nEntryEmpNum
+               move "y" to xFoundFlag,
+               perform 232-shift-up varying nShiftSubscript from nProcessSubscript by 1
+                   until nShiftSubscript >= nLoadSubscript,
+               subtract 1 from nLoadSubscript,
+               display "Employee deleted.",
+           end-if.
+
+       232-shift-up.
+           move xMasterElement (nShiftSubscript + 1) to xMasterElement (nShiftSubscript).
+
+       300-termination.
+           open output masterfile.
+           move xStatusMaster to xCurrentStatus.
+           move "Payroll.master.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           perform 310-write-record varying nProcessSubscript from 1 by 1
+               until nProcessSubscript > nLoadSubscript.
+
+           close masterfile.
+           move xStatusMaster to xCurrentStatus.
+           move "Payroll.master.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           display " ".
+           display "Master file saved.".
+           display " ".
+
+       310-write-record.
+           move nDeptT (nProcessSubscript) to nDept.
+           move nEmpNumT (nProcessSubscript) to nEmpNumMstr.
+           move xLastNameT (nProcessSubscript) to xLastName.
+           move xFirstNameT (nProcessSubscript) to xFirstName.
+           move nPayRateT (nProcessSubscript) to nPayRate.
+           move nYtdGrossPayT (nProcessSubscript) to nYtdGrossPay.
+           move nYtdHoursT (nProcessSubscript) to nYtdHours.
+
+           write xMaster.
+
+           move xStatusMaster to xCurrentStatus.
+           move "Payroll.master.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+       900-check-status.
+           if xCurrentStatus not = "00"
+               display "*** File error on ", xCurrentFileName,
+                   " - status ", xCurrentStatus, " ***",
+               display "*** Ending run. ***",
+               move 16 to return-code,
+               stop run,
+           end-if.
+
+       901-check-read-status.
+           if xCurrentStatus not = "00" and xCurrentStatus not = "10"
+               display "*** File error on ", xCurrentFileName,
+                   " - status ", xCurrentStatus, " ***",
+               display "*** Ending run. ***",
+               move 16 to return-code,
+               stop run,
+           end-if.
