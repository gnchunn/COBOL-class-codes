@@ -8,40 +8,92 @@ identification division.
        input-output section.
        file-control.
            select InFile assign to "FixedFruits.txt"
-               organization is line sequential.
+               organization is indexed
+               record key is xFruitNameIn
+               file status is xStatusInfile.
+           select ImageCheck assign dynamic xImagePathCheck
+               organization is line sequential
+               file status is xStatusImageCheck.
+           select salesHistory assign to "SalesHistory.txt" organization is line sequential
+               file status is xStatusSales.
            copy "postData-filecontrol.cbl".
- 
+
        data division.
        file section.
 
        fd  webinput.
        01  xPostData            pic x(1024).
            copy "postData-filesection.cbl".
- 
+
        fd  InFile.
        01  xInput.
            05 xFruitNameIn     pic x(14).
            05 nFruitQtyIn      pic 9(3).
            05 nItemPrice       pic 9v99.
+           05 xCategoryIn      pic x(10).
+           05 xSupplierIn      pic x(14).
+           05 nReorderPoint    pic 9(3).
+
+       fd  ImageCheck.
+       01  xImageCheckRecord   pic x(1).
+
+       fd  salesHistory.
+       01  xSalesRecord        pic x(44).
 
        working-storage section.
+       77  xStatusSales         pic xx value "00".
+       77  xRunDate             pic 9(8).
+       77  xRunTimeRaw          pic 9(8).
+       77  xImagePathCheck      pic x(25).
+       77  xStatusImageCheck    pic xx.
+       77  xFallbackImagePath   pic x(25) value "placeholder.png".
        77  xNewLine             pic x value x"0a".
-       77  xEofFlag             pic x value 'n'.
        77  xProcessName         pic x(14).
+       77  xProcessCategory     pic x(10).
+       77  xOrderQtyRaw         pic x(10).
+       77  nOrderQtyRequested   pic 9(5).
+       77  nLowStockThreshold   pic 9(3) value 10.
+       77  xStatusInfile        pic xx value "00".
+       77  xCurrentStatus       pic xx.
+       77  xCurrentFileName     pic x(30).
+       77  nBasketIndex         pic 99.
+       77  xBasketIndexOut      pic z9.
+       77  xBasketKeyName       pic x(20).
+       77  xBasketKeyCategory   pic x(20).
+       77  xBasketKeyQty        pic x(20).
+       77  nBasketTotal         pic 9(7)v99 value 0.
+
+       01 xSalesDetail.
+           05 xSalesDateOut        pic 9(8).
+           05 filler               pic x value space.
+           05 xSalesTimeOut        pic 9(6).
+           05 filler               pic x value space.
+           05 xSalesNameOut        pic x(14).
+           05 filler               pic x value space.
+           05 nSalesQtyOut         pic 9(5).
+           05 filler               pic x value space.
+           05 nSalesPriceOut       pic 9(5)v99.
+
+       01 xOutputTotal.
+           05 filler               pic x(19)   value "<tr><td colspan=3>".
+           05 filler               pic x(13)   value "Order total: ".
+           05 neBasketTotalOut     pic $$,$$9.99.
+           05 filler               pic x(10)   value "</td></tr>".
 
        01 xOutput-1.
            05 filler               pic x(8)    value "<tr><td>".
            05 xFruitNameOut        pic x(14).
-           05 filler               pic x(9)    value "</td><td>".
+           05 xQtyCellOpen         pic x(26).
            05 neFruitQtyOut        pic zz9.
+           05 xLowStockMarker      pic x(12).
            05 filler               pic x(9)    value "</td><td>".
-           05 neItemPriceOut       pic $9.z9.
+           05 neItemPriceOut       pic $9.99.
            05 filler               pic x(10)    value "</td></tr>".
        
        01 xOutput-02.
            05 filler               pic x(31)   value "<tr><td colspan=3 align=center>".
            05 filler               pic x(10)   value "<img src='".
-           05 xFruitPicOut         pic x(14).
+           05 xFruitPicOut         pic x(25).
            05 filler               pic x(2)    value "'>".
            05 filler               pic x(10)   value "</td></tr>".
 
@@ -52,6 +104,7 @@ identification division.
            perform 100-initialization.
            perform 200-processing.
            perform 300-termination.
+           move 0 to return-code.
            stop run.
  
        100-initialization.
@@ -66,38 +119,193 @@ identification division.
            display "<body>".
 
            call "getPostData".
-           move function getPostValue("fruitname") to xProcessName.
-           
+
        200-processing.
            display "<table>".
-           open input InFile.
-           perform 210-loop until xEofFlag = "y".
+
+           open i-o InFile.
+           move xStatusInfile to xCurrentStatus.
+           move "FixedFruits.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           perform 205-process-basket-item
+               varying nBasketIndex from 1 by 1
+               until nBasketIndex > 10.
+
            close InFile.
+           move xStatusInfile to xCurrentStatus.
+           move "FixedFruits.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           if nBasketTotal > 0
+               move nBasketTotal to neBasketTotalOut,
+               display xOutputTotal,
+           end-if.
+
            display "</table>".
- 
-       210-loop.
-           read InFile
-           at end
-               move "y" to xEofFlag
-           not at end
-           if xFruitNameIn = xProcessName
-               perform 220-display,
-           end-if
+
+       205-process-basket-item.
+           move nBasketIndex to xBasketIndexOut.
+
+           move function concatenate ("fruitname", function trim(xBasketIndexOut))
+               to xBasketKeyName.
+           move function getPostValue(xBasketKeyName) to xProcessName.
+           if xProcessName = spaces and nBasketIndex = 1
+               move function getPostValue("fruitname") to xProcessName,
+           end-if.
+
+           if xProcessName not = spaces
+               move function concatenate ("category", function trim(xBasketIndexOut))
+                   to xBasketKeyCategory,
+               move function getPostValue(xBasketKeyCategory) to xProcessCategory,
+               if xProcessCategory = spaces and nBasketIndex = 1
+                   move function getPostValue("category") to xProcessCategory,
+               end-if,
+
+               move function concatenate ("qtyordered", function trim(xBasketIndexOut))
+                   to xBasketKeyQty,
+               move function getPostValue(xBasketKeyQty) to xOrderQtyRaw,
+               if xOrderQtyRaw = spaces and nBasketIndex = 1
+                   move function getPostValue("qtyordered") to xOrderQtyRaw,
+               end-if,
+
+               perform 210-find-fruit,
+           end-if.
+
+       210-find-fruit.
+           move xProcessName to xFruitNameIn.
+
+           read InFile key is xFruitNameIn
+               invalid key
+                   perform 215-not-found,
+               not invalid key
+                   perform 217-check-category,
            end-read.
- 
+
+           move xStatusInfile to xCurrentStatus.
+           move "FixedFruits.txt" to xCurrentFileName.
+           perform 901-check-read-status.
+
+       215-not-found.
+           display "<tr><td colspan=3>No match found for '",
+               function trim(xProcessName), "'</td></tr>".
+
+       217-check-category.
+           if xProcessCategory = spaces
+               or xCategoryIn = function trim(xProcessCategory)
+               perform 220-display,
+               perform 225-process-order,
+           else
+               display "<tr><td colspan=3>'",
+                   function trim(xFruitNameIn),
+                   "' is not in category '",
+                   function trim(xProcessCategory), "'</td></tr>"
+           end-if.
+
+       225-process-order.
+           if xOrderQtyRaw not = spaces
+               move function numval(xOrderQtyRaw) to nOrderQtyRequested,
+               if nOrderQtyRequested > nFruitQtyIn
+                   display "<tr><td colspan=3>Only ",
+                       function trim(neFruitQtyOut), " '",
+                       function trim(xFruitNameIn),
+                       "' on hand - order for ",
+                       function trim(xOrderQtyRaw),
+                       " rejected</td></tr>"
+               else
+                   subtract nOrderQtyRequested from nFruitQtyIn,
+                   rewrite xInput,
+                   move xStatusInfile to xCurrentStatus,
+                   move "FixedFruits.txt" to xCurrentFileName,
+                   perform 900-check-status,
+                   compute nBasketTotal = nBasketTotal
+                       + nOrderQtyRequested * nItemPrice,
+                   perform 227-write-sales-history,
+                   display "<tr><td colspan=3>Order for ",
+                       function trim(xOrderQtyRaw), " '",
+                       function trim(xFruitNameIn),
+                       "' processed</td></tr>"
+               end-if
+           end-if.
+
+       227-write-sales-history.
+           accept xRunDate from date yyyymmdd.
+           accept xRunTimeRaw from time.
+
+           open extend salesHistory.
+           if xStatusSales = "35"
+               open output salesHistory,
+           end-if.
+           move xStatusSales to xCurrentStatus.
+           move "SalesHistory.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           move xRunDate to xSalesDateOut.
+           move xRunTimeRaw (1:6) to xSalesTimeOut.
+           move xFruitNameIn to xSalesNameOut.
+           move nOrderQtyRequested to nSalesQtyOut.
+           move nItemPrice to nSalesPriceOut.
+           write xSalesRecord from xSalesDetail.
+           move xStatusSales to xCurrentStatus.
+           move "SalesHistory.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           close salesHistory.
+           move xStatusSales to xCurrentStatus.
+           move "SalesHistory.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+       222-check-image.
+           move function concatenate (function trim(xFruitNameIn), ".png")
+               to xImagePathCheck.
+
+           open input ImageCheck.
+
+           if xStatusImageCheck = "00"
+               close ImageCheck,
+               move xImagePathCheck to xFruitPicOut,
+           else
+               move xFallbackImagePath to xFruitPicOut,
+           end-if.
+
        220-display.
            move xFruitNameIn to xFruitNameOut.
            move nFruitQtyIn to neFruitQtyOut.
            move nItemPrice to neItemPriceOut.
-           move function concatenate (function trim(xFruitNameIn), ".png") to xFruitPicOut.
+           perform 222-check-image.
+
+           if nFruitQtyIn < nLowStockThreshold
+               move '</td><td class="lowstock">' to xQtyCellOpen,
+               move " LOW STOCK" to xLowStockMarker,
+           else
+               move "</td><td>" to xQtyCellOpen,
+               move spaces to xLowStockMarker,
+           end-if.
 
            display xOutput-1.
            display xOutput-02.
-           
 
- 
        300-termination.
            display "</body>".
            display "</html>".
 
+       900-check-status.
+           if xCurrentStatus not = "00"
+               display "*** File error on ", xCurrentFileName,
+                   " - status ", xCurrentStatus, " ***",
+               display "*** Ending run. ***",
+               move 16 to return-code,
+               stop run,
+           end-if.
+
+       901-check-read-status.
+           if xCurrentStatus not = "00" and xCurrentStatus not = "10"
+                   and xCurrentStatus not = "23"
+               display "*** File error on ", xCurrentFileName,
+                   " - status ", xCurrentStatus, " ***",
+               display "*** Ending run. ***",
+               move 16 to return-code,
+               stop run,
+           end-if.
+
            copy "postData-procedure.cbl".
