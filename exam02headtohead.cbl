@@ -0,0 +1,161 @@
+       identification division.
+       program-id. exam02headtohead.
+
+       environment division.
+       input-output section.
+       file-control.
+           select gamesFile assign to "Games-results.txt" organization is line sequential.
+
+       data division.
+       file section.
+       fd gamesFile.
+       01 xGameInput.
+           05   xSchoolIn                  pic x(15).
+           05   xOpponentIn                pic x(15).
+           05   xResultIn                  pic x(1).
+           05   nGameDateIn                pic 9(8).
+
+       01 xOutputRecord                    pic x(80).
+
+       working-storage section.
+           77  xEofFlag                    pic x           value 'n'.
+           77  nLoadSubscript               pic 9999        value 0.
+           77  nProcessSubscript            pic 9999.
+           77  xSchoolA                     pic x(15).
+           77  xSchoolB                     pic x(15).
+           77  nSchoolAWins                 pic 999         value 0.
+           77  nSchoolBWins                 pic 999         value 0.
+           77  nSeriesTies                  pic 999         value 0.
+           77  nGamesFound                  pic 999         value 0.
+
+       01 xGamesTable.
+           05  xGameElement occurs 200 times.
+               10 xSchool                   pic x(15).
+               10 xOpponent                 pic x(15).
+               10 xResult                   pic x(1).
+               10 nGameDate                 pic 9(8).
+
+       01 xSeriesHeading.
+           05 filler                        pic x(4)    value "Date".
+           05 filler                        pic xx      value spaces.
+           05 filler                        pic x(15)   value "School".
+           05 filler                        pic xx      value spaces.
+           05 filler                        pic x(15)   value "Opponent".
+           05 filler                        pic xx      value spaces.
+           05 filler                        pic x(6)    value "Result".
+
+       01 xSeriesDetail.
+           05 neGameDateOut                 pic 9999/99/99.
+           05 filler                        pic xx      value spaces.
+           05 xSchoolOut                    pic x(15).
+           05 filler                        pic xx      value spaces.
+           05 xOpponentOut                  pic x(15).
+           05 filler                        pic x(5)    value spaces.
+           05 xResultOut                    pic x(1).
+
+       01 xSeriesFooter.
+           05 filler                        pic x(17)   value "Series record -- ".
+           05 xSchoolAOut                   pic x(15).
+           05 filler                        pic x(2)    value ": ".
+           05 neSchoolAWinsOut               pic zz9.
+           05 filler                        pic x(5)    value spaces.
+           05 xSchoolBOut                   pic x(15).
+           05 filler                        pic x(2)    value ": ".
+           05 neSchoolBWinsOut               pic zz9.
+           05 filler                        pic x(5)    value spaces.
+           05 filler                        pic x(5)    value "Ties:".
+           05 neSeriesTiesOut                pic zz9.
+
+       01 xNoGamesFoundDetail.
+           05 filler                        pic x(53)   value
+               "*** No head-to-head games found for those schools ***".
+
+
+       procedure division.
+       000-main.
+
+           perform 100-initialization.
+           perform 200-report.
+           perform 300-termination.
+           stop run.
+
+       100-initialization.
+
+           display " ".
+
+           open input gamesFile.
+           perform 110-load-table until xEofFlag = "y".
+           close gamesFile.
+
+       110-load-table.
+           read gamesFile
+               at end
+                   move "y" to xEofFlag,
+               not at end
+                   add 1 to nLoadSubscript,
+                   move xSchoolIn to xSchool (nLoadSubscript),
+                   move xOpponentIn to xOpponent (nLoadSubscript),
+                   move xResultIn to xResult (nLoadSubscript),
+                   move nGameDateIn to nGameDate (nLoadSubscript),
+           end-read.
+
+       200-report.
+           display " ".
+           display "Enter the first school name: " with no advancing.
+           accept xSchoolA.
+           display "Enter the second school name: " with no advancing.
+           accept xSchoolB.
+
+           display " ".
+           display xSeriesHeading.
+
+           perform 210-find-games varying nProcessSubscript from 1 by 1
+               until nProcessSubscript > nLoadSubscript.
+
+           if nGamesFound = 0
+               display xNoGamesFoundDetail,
+           else
+               display " ",
+               move xSchoolA to xSchoolAOut,
+               move xSchoolB to xSchoolBOut,
+               move nSchoolAWins to neSchoolAWinsOut,
+               move nSchoolBWins to neSchoolBWinsOut,
+               move nSeriesTies to neSeriesTiesOut,
+               display xSeriesFooter,
+           end-if.
+
+       210-find-games.
+           if (xSchool (nProcessSubscript) = xSchoolA
+                   and xOpponent (nProcessSubscript) = xSchoolB)
+               or (xSchool (nProcessSubscript) = xSchoolB
+                   and xOpponent (nProcessSubscript) = xSchoolA)
+               add 1 to nGamesFound,
+               move xSchool (nProcessSubscript) to xSchoolOut,
+               move xOpponent (nProcessSubscript) to xOpponentOut,
+               move xResult (nProcessSubscript) to xResultOut,
+               move nGameDate (nProcessSubscript) to neGameDateOut,
+               display xSeriesDetail,
+               perform 220-tally-result,
+           end-if.
+
+       220-tally-result.
+           if xResult (nProcessSubscript) = "W"
+               if xSchool (nProcessSubscript) = xSchoolA
+                   add 1 to nSchoolAWins,
+               else
+                   add 1 to nSchoolBWins,
+               end-if,
+           else
+               if xResult (nProcessSubscript) = "L"
+                   if xSchool (nProcessSubscript) = xSchoolA
+                       add 1 to nSchoolBWins,
+                   else
+                       add 1 to nSchoolAWins,
+                   end-if,
+               else
+                   add 1 to nSeriesTies,
+               end-if,
+           end-if.
+
+       300-termination.
+           display " ".
