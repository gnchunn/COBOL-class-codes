@@ -0,0 +1,192 @@
+identification division.
+       program-id. Fruits-02.
+
+       environment division.
+       input-output section.
+       file-control.
+           select masterfile assign to "FixedFruits.txt"
+               organization is indexed
+               record key is xFruitNameIn
+               file status is xStatusMaster.
+
+       data division.
+       file section.
+
+       fd  masterfile.
+       01  xMaster.
+           05 xFruitNameIn     pic x(14).
+           05 nFruitQtyIn      pic 9(3).
+           05 nItemPriceIn     pic 9v99.
+           05 xCategoryIn      pic x(10).
+           05 xSupplierIn      pic x(14).
+           05 nReorderPoint    pic 9(3).
+
+       working-storage section.
+       77  xStatusMaster        pic xx value "00".
+       77  xCurrentStatus       pic xx.
+       77  xCurrentFileName     pic x(30).
+       77  xDoneFlag            pic x value 'n'.
+       77  xTranCode            pic x value space.
+           88  xTranAdd         value "A" "a".
+           88  xTranUpdate      value "U" "u".
+           88  xTranDelete      value "D" "d".
+           88  xTranQuit        value "Q" "q".
+
+       procedure division.
+       000-main.
+           perform 100-initialization.
+           perform 200-transaction-loop until xDoneFlag = 'y'.
+           perform 300-termination.
+           move 0 to return-code.
+           stop run.
+
+       100-initialization.
+           display " ".
+           display "*** Fruit catalog maintenance ***".
+
+           open i-o masterfile.
+           if xStatusMaster = "05" or xStatusMaster = "35"
+               open output masterfile,
+               close masterfile,
+               open i-o masterfile,
+           end-if.
+           move xStatusMaster to xCurrentStatus.
+           move "FixedFruits.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+       200-transaction-loop.
+           perform 210-prompt-transaction.
+
+           evaluate true
+               when xTranQuit
+                   move 'y' to xDoneFlag
+               when xTranAdd
+                   perform 220-add-fruit
+               when xTranUpdate
+                   perform 230-update-fruit
+               when xTranDelete
+                   perform 240-delete-fruit
+               when other
+                   display "*** Enter A, U, D, or Q ***"
+           end-evaluate.
+
+       210-prompt-transaction.
+           display " ".
+           display "A)dd  U)pdate  D)elete  Q)uit".
+           display "Transaction? " with no advancing.
+           accept xTranCode.
+
+       220-add-fruit.
+           display "Fruit name? " with no advancing.
+           accept xFruitNameIn.
+           display "Quantity on hand? " with no advancing.
+           accept nFruitQtyIn.
+           display "Item price? " with no advancing.
+           accept nItemPriceIn.
+           display "Category? " with no advancing.
+           accept xCategoryIn.
+           display "Supplier? " with no advancing.
+           accept xSupplierIn.
+           display "Reorder point? " with no advancing.
+           accept nReorderPoint.
+
+           write xMaster
+               invalid key
+                   display "*** '", function trim(xFruitNameIn),
+                       "' already exists - not added ***"
+               not invalid key
+                   display "*** '", function trim(xFruitNameIn),
+                       "' added ***"
+           end-write.
+
+           move xStatusMaster to xCurrentStatus.
+           move "FixedFruits.txt" to xCurrentFileName.
+           perform 902-check-write-status.
+
+       230-update-fruit.
+           display "Fruit name to update? " with no advancing.
+           accept xFruitNameIn.
+
+           read masterfile key is xFruitNameIn
+               invalid key
+                   display "*** '", function trim(xFruitNameIn),
+                       "' not found ***"
+               not invalid key
+                   perform 235-update-fields
+           end-read.
+
+           move xStatusMaster to xCurrentStatus.
+           move "FixedFruits.txt" to xCurrentFileName.
+           perform 901-check-keyed-status.
+
+       235-update-fields.
+           display "New quantity on hand? " with no advancing.
+           accept nFruitQtyIn.
+           display "New item price? " with no advancing.
+           accept nItemPriceIn.
+           display "New category? " with no advancing.
+           accept xCategoryIn.
+           display "New supplier? " with no advancing.
+           accept xSupplierIn.
+           display "New reorder point? " with no advancing.
+           accept nReorderPoint.
+
+           rewrite xMaster.
+           move xStatusMaster to xCurrentStatus.
+           move "FixedFruits.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           display "*** '", function trim(xFruitNameIn), "' updated ***".
+
+       240-delete-fruit.
+           display "Fruit name to delete? " with no advancing.
+           accept xFruitNameIn.
+
+           delete masterfile record
+               invalid key
+                   display "*** '", function trim(xFruitNameIn),
+                       "' not found - nothing deleted ***"
+               not invalid key
+                   display "*** '", function trim(xFruitNameIn),
+                       "' deleted ***"
+           end-delete.
+
+           move xStatusMaster to xCurrentStatus.
+           move "FixedFruits.txt" to xCurrentFileName.
+           perform 901-check-keyed-status.
+
+       300-termination.
+           close masterfile.
+           move xStatusMaster to xCurrentStatus.
+           move "FixedFruits.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           display " ".
+           display "*** Fruit catalog maintenance complete ***".
+
+       900-check-status.
+           if xCurrentStatus not = "00"
+               display "*** File error on ", xCurrentFileName,
+                   " - status ", xCurrentStatus, " ***",
+               display "*** Ending run. ***",
+               move 16 to return-code,
+               stop run,
+           end-if.
+
+       901-check-keyed-status.
+           if xCurrentStatus not = "00" and xCurrentStatus not = "23"
+               display "*** File error on ", xCurrentFileName,
+                   " - status ", xCurrentStatus, " ***",
+               display "*** Ending run. ***",
+               move 16 to return-code,
+               stop run,
+           end-if.
+
+       902-check-write-status.
+           if xCurrentStatus not = "00" and xCurrentStatus not = "22"
+               display "*** File error on ", xCurrentFileName,
+                   " - status ", xCurrentStatus, " ***",
+               display "*** Ending run. ***",
+               move 16 to return-code,
+               stop run,
+           end-if.
