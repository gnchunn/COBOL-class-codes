@@ -5,28 +5,162 @@
        identification division.
        program-id. exam01.
 
-       environment division.    
+       environment division.
+       input-output section.
+       file-control.
+           select ratesFile assign to "ExamRates.txt"
+               organization is line sequential.
+           select dollarsFile assign to "ExamDollars.txt"
+               organization is line sequential.
+           select outfile assign to "exam01-output.txt"
+               organization is line sequential.
 
        data division.
-       working-storage section. 
+       file section.
+       fd ratesFile.
+       01 xRateInput.
+           05   xCurrencyCodeIn        pic x(3).
+           05   nRateIn                pic 9v99999.
+
+       fd dollarsFile.
+       01 xDollarInput.
+           05   nInputDollarIn         pic s999999v99.
+
+       fd outfile.
+       01 xOutput                      pic x(80).
+
+       working-storage section.
+       77 xRunMode       pic 9.
+       77 xEofFlag       pic x               value 'n'.
+       77 xEofFlagRates  pic x               value 'n'.
+       77 nRateSubscript pic 9               value 0.
        77 nInputDollar   pic s999999v99.
-       77 neOutputEuro pic zzzzz9.99.
+       77 neOutputEuro   pic zzzzz9.99.
+       77 xCurrencyCode  pic x(3).
+       77 nRateFound     pic 9v99999         value 0.
+       77 xRateFoundFlag pic x               value 'n'.
+
+       01 xRateTable.
+           05  xRateElement occurs 3 times.
+               10 xCurrencyCodeT        pic x(3).
+               10 nRateT                pic 9v99999.
+
+       01 xBatchDetail.
+           05 neInputDollarOut         pic -zzzzz9.99.
+           05 filler                   pic x(4)    value spaces.
+           05 neOutputEuroOut          pic zzzzz9.99.
 
        procedure division.
        000-main.
            display " ".
-           display "Welcome user, to the US Dollar to Euro Converter.".
+           display "Welcome user, to the US Dollar Currency Converter.".
 
-           display " ".
-           display "Please enter a US Dollar amount...".
-           accept nInputDollar.
+           perform 050-load-rates.
 
            display " ".
-           compute neOutputEuro = nInputDollar * 0.84568.
-           display "The Euro-value equivalent is... ", neOutputEuro.
+           display "1. Convert a single amount".
+           display "2. Convert a batch file of amounts".
+           display "Selection? " with no advancing.
+           accept xRunMode.
+
+           evaluate xRunMode
+               when 1
+                   perform 100-interactive
+               when 2
+                   perform 200-batch
+               when other
+                   display "Please enter 1 or 2."
+           end-evaluate.
 
            display " ".
            display "Goodbye.".
            display " ".
 
            stop run.
+
+       050-load-rates.
+           open input ratesFile.
+           perform 055-load-rate until xEofFlagRates = "y".
+           close ratesFile.
+
+       055-load-rate.
+           read ratesFile
+               at end
+                   move "y" to xEofFlagRates
+               not at end
+                   if nRateSubscript < 3
+                       add 1 to nRateSubscript
+                       move xCurrencyCodeIn
+                           to xCurrencyCodeT (nRateSubscript)
+                       move nRateIn to nRateT (nRateSubscript)
+                   else
+                       display "*** ExamRates.txt row ignored - "
+                           "rate table is full ***"
+                   end-if
+           end-read.
+
+       060-find-rate.
+           move "n" to xRateFoundFlag.
+           move 0 to nRateFound.
+           perform 065-search-rate varying nRateSubscript from 1 by 1
+               until nRateSubscript > 3
+               or xRateFoundFlag = "y".
+
+       065-search-rate.
+           if xCurrencyCodeT (nRateSubscript) = xCurrencyCode
+               move "y" to xRateFoundFlag
+               move nRateT (nRateSubscript) to nRateFound
+           end-if.
+
+       100-interactive.
+           display " ".
+           display "Convert to EUR, GBP, or CAD? " with no advancing.
+           accept xCurrencyCode.
+           perform 060-find-rate.
+
+           if xRateFoundFlag = "n"
+               display "Unrecognized currency, defaulting to EUR."
+               move "EUR" to xCurrencyCode
+               perform 060-find-rate
+           end-if.
+
+           display " ".
+           display "Please enter a US Dollar amount...".
+           accept nInputDollar.
+
+           display " ".
+           compute neOutputEuro = nInputDollar * nRateFound.
+           display "The ", xCurrencyCode, " equivalent is... ",
+               neOutputEuro.
+
+       200-batch.
+           display " ".
+           display "Convert to EUR, GBP, or CAD? " with no advancing.
+           accept xCurrencyCode.
+           perform 060-find-rate.
+
+           if xRateFoundFlag = "n"
+               display "Unrecognized currency, defaulting to EUR."
+               move "EUR" to xCurrencyCode
+               perform 060-find-rate
+           end-if.
+
+           open input dollarsFile.
+           open output outfile.
+
+           perform 210-convert-record until xEofFlag = "y".
+
+           close dollarsFile.
+           close outfile.
+
+       210-convert-record.
+           read dollarsFile
+               at end
+                   move "y" to xEofFlag
+               not at end
+                   move nInputDollarIn to neInputDollarOut
+                   compute neOutputEuroOut = nInputDollarIn * nRateFound
+                   display xBatchDetail
+                   write xOutput from xBatchDetail
+                       before advancing 1 line
+           end-read.
