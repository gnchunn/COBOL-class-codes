@@ -4,7 +4,10 @@
        environment division.
        input-output section.
        file-control.
-           select inFile assign to "States.txt" organization is line sequential.
+           select inFile assign to "States.txt" organization is line sequential
+               file status is xStatusInfile.
+           select auditFile assign to "AuditTrail.txt" organization is line sequential
+               file status is xStatusAudit.
 
        data division.
        file section.
@@ -19,7 +22,10 @@
            05   nAreaIn                    pic 9(6).
     
        01 xOutputRecord                    pic x(80).
-       
+
+       fd auditFile.
+       01 xAuditRecord                     pic x(60).
+
        working-storage section.
            77  xEofFlag                    pic x               value 'n'.
            77  nLoadSubscript              pic 9999            value 0.
@@ -32,17 +38,71 @@
            77  nSubPop                     pic 999999999v99    value 0. 
            77  nSubArea                    pic 9999999v99      value 0. 
            77  nSubDensity                 pic 999999v99       value 0.
-           77  xOldRegion                  pic x               value 'e'. 
-       
+           77  xOldRegion                  pic x               value 'e'.
+           77  nZeroAreaCount              pic 99              value 0.
+           77  nLineCount                  pic 999             value 0.
+           77  nMaxLinesPerPage            pic 999             value 55.
+           77  xStatusInfile               pic xx              value "00".
+           77  xCurrentStatus              pic xx.
+           77  xCurrentFileName            pic x(30).
+           77  xStatusAudit                pic xx              value "00".
+           77  nRecordsRead                pic 9999            value 0.
+           77  xRunDate                    pic 9(8).
+           77  xRunTimeRaw                 pic 9(8).
+
+       01 xAuditDetail.
+           05   xAuditProgramOut       pic x(14).
+           05   filler                 pic x       value space.
+           05   xAuditDateOut          pic x(8).
+           05   filler                 pic x       value space.
+           05   xAuditTimeOut          pic x(6).
+           05   filler                 pic x       value space.
+           05   neAuditRecordsReadOut  pic z(6)9.
+           05   filler                 pic x       value space.
+           05   neAuditRecordsWrittenOut pic z(6)9.
+           05   filler                 pic x       value space.
+           05   neAuditExceptionsOut   pic z(6)9.
+
        01 xStateTable.
 
-           05 xStateElement occurs 51 times.
+           05 xStateElement occurs 1 to 75 times
+                   depending on nLoadSubscript.
            10 xRegionCode                  pic x.
            10 xStateName                   pic x(20).
            10 nPop                         pic 9(8).
            10 nArea                        pic 9(6).
            10 nDensity                     pic 9(4)v99.
 
+       01 xOutputHeading-1.
+           05 filler                       pic x       value "R".
+           05 filler                       pic xx      value spaces.
+           05 filler                       pic x(10)   value "State Name".
+           05 filler                       pic x(12)   value spaces.
+           05 filler                       pic x(10)   value "Population".
+           05 filler                       pic x(3)    value spaces.
+           05 filler                       pic x(4)    value "Area".
+           05 filler                       pic x(6)    value spaces.
+           05 filler                       pic x(7)    value "Density".
+
+       01 xOutputHeading-2.
+           05 filler                       pic x       value "_".
+           05 filler                       pic xx      value spaces.
+           05 filler                       pic x(20)   value "____________________".
+           05 filler                       pic xx      value spaces.
+           05 filler                       pic x(11)   value "___________".
+           05 filler                       pic xx      value spaces.
+           05 filler                       pic x(9)    value "_________".
+           05 filler                       pic xx      value spaces.
+           05 filler                       pic x(7)    value "_______".
+
+       01 xZeroAreaHeading.
+           05 filler                       pic x(36)   value
+               "*** States skipped, area is zero ***".
+
+       01 xZeroAreaDetail.
+           05 filler                       pic x(12)   value "State Name: ".
+           05 xZeroAreaStateOut            pic x(20).
+
        01 xOutputDetail.
            05 xRegionCodeOut               pic x.
            05 filler                       pic xx      value spaces.           
@@ -52,29 +112,29 @@
            05 filler                       pic xx      value spaces.
            05 neAreaOut                    pic z,zzz,zz9.
            05 filler                       pic xx      value spaces.
-           05 neDensity                    pic zzzz.z9.
+           05 neDensity                    pic zzzz.99.
 
        01 xFooter-1.
            05 filler                       pic xx.
            05 neSubStates                  pic z9.
            05 filler                       pic x(7)   value " states". 
            05 filler                       pic x(14).
-           05 neSubPop                     pic 9zz,zzz,zz9.
+           05 neSubPop                     pic zzz,zzz,zz9.
            05 filler                       pic xx.
            05 neSubArea                    pic z,zzz,zz9.
            05 filler                       pic x(3).
-           05 neSubDensity                 pic zzz.z9.  
+           05 neSubDensity                 pic zzz.99.
        
        01 xControl.
            05 filler                       pic xx.
            05 neRegionSubStates            pic z9.
            05 filler                       pic x(7)   value " states". 
            05 filler                       pic x(14).
-           05 neRegionSubPop               pic 9zz,zzz,zz9.
+           05 neRegionSubPop               pic zzz,zzz,zz9.
            05 filler                       pic xx.
            05 neRegionSubArea              pic z,zzz,zz9.
            05 filler                       pic x(3).
-           05 neRegionSubDensity           pic zzz.z9.
+           05 neRegionSubDensity           pic zzz.99.
              
 
        procedure division.
@@ -83,6 +143,7 @@
            perform 100-initialization.
            perform 200-report.
            perform 300-termination.
+           move 0 to return-code.
            stop run.
        
        100-initialization.
@@ -90,51 +151,94 @@
            display " ".
            
            open input inFile.
+           move xStatusInfile to xCurrentStatus.
+           move "States.txt" to xCurrentFileName.
+           perform 900-check-status.
+
            perform 110-load-table until xEofFlag = "y".
+
            close inFile.
+           move xStatusInfile to xCurrentStatus.
+           move "States.txt" to xCurrentFileName.
+           perform 900-check-status.
+
 
-       
        110-load-table.
            read inFile
                at end
                    move "y" to xEofFlag,
                not at end
-                   add 1 to nLoadSubscript,
-                   move xRegionIn to xRegionCode (nLoadSubscript),
-                   move xStateNameIn to xStateName (nLoadSubscript),
-                   move nPopIn to nPop (nLoadSubscript),
-                   move nAreaIn to nArea (nLoadSubscript),
-                   divide nPopIn by nAreaIn giving nDensity (nLoadSubscript),
+                   add 1 to nRecordsRead,
+                   if nAreaIn = 0
+                       perform 120-zero-area-exception,
+                   else
+                       add 1 to nLoadSubscript,
+                       move xRegionIn to xRegionCode (nLoadSubscript),
+                       move xStateNameIn to xStateName (nLoadSubscript),
+                       move nPopIn to nPop (nLoadSubscript),
+                       move nAreaIn to nArea (nLoadSubscript),
+                       divide nPopIn by nAreaIn giving nDensity (nLoadSubscript),
+                   end-if,
            end-read.
 
+           move xStatusInfile to xCurrentStatus.
+           move "States.txt" to xCurrentFileName.
+           perform 901-check-read-status.
+
+       120-zero-area-exception.
+           if nZeroAreaCount = 0
+               display xZeroAreaHeading,
+           end-if.
+
+           add 1 to nZeroAreaCount.
+           move xStateNameIn to xZeroAreaStateOut.
+           display xZeroAreaDetail.
+
        200-report.
            sort xStateElement on ascending key xRegionCode.
 
-           perform 210-output varying nProcessSubscript from 1 by 1 
+           perform 130-print-heading.
+
+           perform 210-output varying nProcessSubscript from 1 by 1
                until nProcessSubscript > nLoadSubscript.
-           
+
+       130-print-heading.
+           display " ".
+           display xOutputHeading-1.
+           display xOutputHeading-2.
+           move 0 to nLineCount.
+
        210-output.
-           
+
            if xRegionCode (nProcessSubscript) not = xOldRegion
-               perform 220-control
+               if xOldRegion not = "e"
+                   perform 220-control,
+                   perform 130-print-heading,
+               end-if,
+               move xRegionCode (nProcessSubscript) to xOldRegion,
            end-if.
-           
+
+           if nLineCount >= nMaxLinesPerPage
+               perform 130-print-heading,
+           end-if.
+
            add 1 to nRegionSubStates,
-           
-           
-           move xRegionCode (nProcessSubscript) to xRegionCodeOut, xOldRegion.
+
+
+           move xRegionCode (nProcessSubscript) to xRegionCodeOut.
            move xStateName (nProcessSubscript) to xStateNameOut,
            move nPop (nProcessSubscript) to nePopOut,
            move nArea (nProcessSubscript) to neAreaOut,
            add nPop (nProcessSubscript) to nRegionSubPop,
-           add nArea (nProcessSubscript) to nRegionSubArea,              
-           
+           add nArea (nProcessSubscript) to nRegionSubArea,
+
            add 1 to nSubStates,
            add nPop (nProcessSubscript) to nSubPop,
-           add nArea (nProcessSubscript) to nSubArea,              
+           add nArea (nProcessSubscript) to nSubArea,
            move nDensity (nProcessSubscript) to neDensity,
            add nDensity (nProcessSubscript) to nSubDensity,
            display xOutputDetail.
+           add 1 to nLineCount.
 
        220-control.
            display ' '.
@@ -166,3 +270,51 @@
            move nSubDensity to neSubDensity.
            display xFooter-1.
            display " ".
+
+           perform 295-write-audit.
+
+       295-write-audit.
+           accept xRunDate from date yyyymmdd.
+           accept xRunTimeRaw from time.
+
+           open extend auditFile.
+           if xStatusAudit = "35"
+               open output auditFile,
+           end-if.
+           move xStatusAudit to xCurrentStatus.
+           move "AuditTrail.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           move "STATES-06" to xAuditProgramOut.
+           move xRunDate to xAuditDateOut.
+           move xRunTimeRaw (1:6) to xAuditTimeOut.
+           move nRecordsRead to neAuditRecordsReadOut.
+           move nLoadSubscript to neAuditRecordsWrittenOut.
+           move nZeroAreaCount to neAuditExceptionsOut.
+           write xAuditRecord from xAuditDetail.
+           move xStatusAudit to xCurrentStatus.
+           move "AuditTrail.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           close auditFile.
+           move xStatusAudit to xCurrentStatus.
+           move "AuditTrail.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+       900-check-status.
+           if xCurrentStatus not = "00"
+               display "*** File error on ", xCurrentFileName,
+                   " - status ", xCurrentStatus, " ***",
+               display "*** Ending run. ***",
+               move 16 to return-code,
+               stop run,
+           end-if.
+
+       901-check-read-status.
+           if xCurrentStatus not = "00" and xCurrentStatus not = "10"
+               display "*** File error on ", xCurrentFileName,
+                   " - status ", xCurrentStatus, " ***",
+               display "*** Ending run. ***",
+               move 16 to return-code,
+               stop run,
+           end-if.
