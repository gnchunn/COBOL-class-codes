@@ -2,39 +2,82 @@ identification division.
        program-id. Fruits-01.
  
        environment division.
+
+           copy "postData-environmentdivision.cbl".
+
        input-output section.
        file-control.
            select InFile assign to "FixedFruits.txt"
-               organization is line sequential.
- 
+               organization is indexed
+               record key is xFruitNameIn
+               file status is xStatusInfile.
+           select ImageCheck assign dynamic xImagePathCheck
+               organization is line sequential
+               file status is xStatusImageCheck.
+           copy "postData-filecontrol.cbl".
+
        data division.
        file section.
- 
+
        fd InFile.
        01 xInput.
            05 xFruitNameIn     pic x(14).
            05 nFruitQtyIn      pic 9(3).
            05 nItemPriceIn     pic 9v99.
+           05 xCategoryIn      pic x(10).
+           05 xSupplierIn      pic x(14).
+           05 nReorderPoint    pic 9(3).
+
+       fd  ImageCheck.
+       01  xImageCheckRecord   pic x(1).
+
+       fd  webinput.
+       01  xPostData            pic x(1024).
+           copy "postData-filesection.cbl".
 
        working-storage section.
 
        77 xNewLine             pic x value x"0a".
        77 xEofFlag             pic x value 'n'.
-       
+       77 nLowStockThreshold   pic 9(3) value 10.
+       77 xStatusInfile        pic xx value "00".
+       77 xCurrentStatus       pic xx.
+       77 xCurrentFileName     pic x(30).
+       77 xSortBy              pic x(10).
+       77 nLoadSubscript       pic 9(4) value 0.
+       77 nProcessSubscript    pic 9(4).
+       77 xImagePathCheck      pic x(25).
+       77 xStatusImageCheck    pic xx.
+       77 xFallbackImagePath   pic x(25) value "placeholder.png".
+
+       01 xFruitTable.
+           05 xFruitElement occurs 1 to 200 times
+                   depending on nLoadSubscript.
+               10 xFruitName       pic x(14).
+               10 nFruitQty        pic 9(3).
+               10 nItemPrice       pic 9v99.
+               10 xCategory        pic x(10).
+
+           copy "postData-workingstorage.cbl".
+
        01 xHeader.
            
            05 filler               pic x(28)   value "<td><a2>Fruit Name</a2></td>".
            05 filler               pic x(26)   value "<td><a2>Quantity</a2></td>".
            05 filler               pic x(23)   value "<td><a2>Price</a2></td>".
+           05 filler               pic x(26)   value "<td><a2>Category</a2></td>".
            05 filler               pic x(31)   value "<td><a2>Fruit Picture</a2></td>".
 
        01 xOutput.
            05 filler               pic x(8)    value "<tr><td>".
            05 xFruitNameOut        pic x(14).
-           05 filler               pic x(9)    value "</td><td>".
+           05 xQtyCellOpen         pic x(26).
            05 neFruitQtyOut        pic zz9.
+           05 xLowStockMarker      pic x(12).
+           05 filler               pic x(9)    value "</td><td>".
+           05 neItemPriceOut       pic $9.99.
            05 filler               pic x(9)    value "</td><td>".
-           05 neItemPriceOut       pic $9.z9.
+           05 xCategoryOut         pic x(10).
            05 filler               pic x(9)    value "</td><td>".
            05 filler               pic x(10)   value '<img src="'.
            05 xFruitPicOut         pic x(25).
@@ -46,47 +89,131 @@ identification division.
            perform 100-initialization.
            perform 200-generate-table.
            perform 300-termination.
+           move 0 to return-code.
            stop run.
  
        100-initialization.
            open input InFile.
- 
+           move xStatusInfile to xCurrentStatus.
+           move "FixedFruits.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           call "getPostData".
+           move function getPostValue("sortby") to xSortBy.
+
            display "Content-type: text/html", xNewLine.
- 
+
            display "<!doctype html>".
            display "<html>".
            display "<head>".
            display "<title>Fruit-01.cbl</title>".
            display "<link rel=stylesheet type='text/css' href='cobol.css'>".
            display "</head>".
- 
+
            display "<body>".
 
        200-generate-table.
            display "<table>";
-           
+
            display xHeader.
 
-           perform 210-loop until xEofFlag = "y".
+           perform 210-load until xEofFlag = "y".
+           perform 230-sort-table.
+
+           perform 240-process varying nProcessSubscript from 1 by 1
+               until nProcessSubscript > nLoadSubscript.
+
            display "</table>".
- 
-       210-loop.
+
+       210-load.
            read InFile
            at end
                move 'y' to xEofFlag
            not at end
-               perform 220-process
+               perform 215-store-fruit
            end-read.
- 
-       220-process.
-           move xFruitNameIn to xFruitNameOut.
-           move nFruitQtyIn to neFruitQtyOut.
-           move nItemPriceIn to neItemPriceOut.
-           move function concatenate (function trim(xFruitNameIn), ".png") to xFruitPicOut.
+
+           move xStatusInfile to xCurrentStatus.
+           move "FixedFruits.txt" to xCurrentFileName.
+           perform 901-check-read-status.
+
+       215-store-fruit.
+           if nLoadSubscript < 200
+               add 1 to nLoadSubscript,
+               move xFruitNameIn to xFruitName (nLoadSubscript),
+               move nFruitQtyIn to nFruitQty (nLoadSubscript),
+               move nItemPriceIn to nItemPrice (nLoadSubscript),
+               move xCategoryIn to xCategory (nLoadSubscript),
+           end-if.
+
+       230-sort-table.
+           evaluate function trim(xSortBy)
+               when "price"
+                   sort xFruitElement on ascending key nItemPrice
+               when "quantity"
+                   sort xFruitElement on ascending key nFruitQty
+               when "name"
+                   sort xFruitElement on ascending key xFruitName
+               when other
+                   continue
+           end-evaluate.
+
+       240-process.
+           move xFruitName (nProcessSubscript) to xFruitNameOut.
+           move nFruitQty (nProcessSubscript) to neFruitQtyOut.
+           move nItemPrice (nProcessSubscript) to neItemPriceOut.
+           move xCategory (nProcessSubscript) to xCategoryOut.
+           perform 245-check-image.
+
+           if nFruitQty (nProcessSubscript) < nLowStockThreshold
+               move '</td><td class="lowstock">' to xQtyCellOpen,
+               move " LOW STOCK" to xLowStockMarker,
+           else
+               move "</td><td>" to xQtyCellOpen,
+               move spaces to xLowStockMarker,
+           end-if.
 
            display xOutput.
- 
+
+       245-check-image.
+           move function concatenate
+               (function trim(xFruitName (nProcessSubscript)), ".png")
+               to xImagePathCheck.
+
+           open input ImageCheck.
+
+           if xStatusImageCheck = "00"
+               close ImageCheck,
+               move xImagePathCheck to xFruitPicOut,
+           else
+               move xFallbackImagePath to xFruitPicOut,
+           end-if.
+
        300-termination.
            close InFile.
+           move xStatusInfile to xCurrentStatus.
+           move "FixedFruits.txt" to xCurrentFileName.
+           perform 900-check-status.
+
            display "</body>".
            display "</html>".
+
+       900-check-status.
+           if xCurrentStatus not = "00"
+               display "*** File error on ", xCurrentFileName,
+                   " - status ", xCurrentStatus, " ***",
+               display "*** Ending run. ***",
+               move 16 to return-code,
+               stop run,
+           end-if.
+
+       901-check-read-status.
+           if xCurrentStatus not = "00" and xCurrentStatus not = "10"
+               display "*** File error on ", xCurrentFileName,
+                   " - status ", xCurrentStatus, " ***",
+               display "*** Ending run. ***",
+               move 16 to return-code,
+               stop run,
+           end-if.
+
+           copy "postData-procedure.cbl".
