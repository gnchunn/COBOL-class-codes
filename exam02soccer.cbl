@@ -5,18 +5,33 @@
        input-output section.
        file-control.
            select masterFile assign to "soccer.txt" organization is line sequential.
+           select controlFile assign to "RunControl.txt" organization is line sequential
+               file status is xStatusControl.
+           select auditFile assign to "AuditTrail.txt" organization is line sequential
+               file status is xStatusAudit.
 
        data division.
        file section.
        fd masterFile.
-       01 xInput.  
+       01 xInput.
            05   xSchoolIn                 pic x(15).
            05   xMascotIn                 pic x(15).
            05   nWinsIn                   pic 99.
            05   nLossesIn                 pic 99.
-       
+           05   nTiesIn                   pic 99.
+           05   nSeasonIn                  pic 9(4).
+
        01 xOutputRecord                   pic x(80).
-       
+
+       fd controlFile.
+       01 xControlInput.
+           05   xControlProgramIn         pic x(14).
+           05   xControlParamIn           pic x(14).
+           05   xControlValueIn           pic x(10).
+
+       fd auditFile.
+       01 xAuditRecord                    pic x(60).
+
        working-storage section.
            77  xEofFlag                   pic x           value 'n'.
            77  nLoadSubscript             pic 9999        value 0.
@@ -24,7 +39,47 @@
            77  nMinimum                   pic 9v999.
            77  nTotalTeamsProcessed       pic 99          value 0.
            77  nWinPercentage             pic 9v999       value 0.
-  
+           77  xReportMode                pic 9           value 0.
+           77  nCurrentSeason              pic 9(4).
+           77  nPriorSeason                pic 9(4).
+           77  nSeasonWanted               pic 9(4).
+           77  nStandingsPlace             pic 99          value 0.
+           77  xPriorSeasonFoundFlag       pic x           value 'n'.
+           77  nPriorSeasonPctFound        pic 9v999       value 0.
+           77  nPctChange                  pic s999v999.
+           77  nComparisonSubscript        pic 9999.
+           77  xStatusControl              pic xx          value "00".
+           77  xControlEofFlag             pic x           value "n".
+           77  nControlLoadSubscript       pic 99          value 0.
+           77  nControlSearchSubscript     pic 99.
+           77  xControlFoundFlag           pic x           value "n".
+           77  xControlParamWanted         pic x(14).
+           77  xControlValueFound          pic x(10).
+           77  xStatusAudit                pic xx          value "00".
+           77  xCurrentStatus               pic xx.
+           77  xCurrentFileName             pic x(30).
+           77  nRecordsWritten             pic 9999        value 0.
+           77  xRunDate                    pic 9(8).
+           77  xRunTimeRaw                 pic 9(8).
+
+       01 xAuditDetail.
+           05   xAuditProgramOut       pic x(14).
+           05   filler                 pic x       value space.
+           05   xAuditDateOut          pic x(8).
+           05   filler                 pic x       value space.
+           05   xAuditTimeOut          pic x(6).
+           05   filler                 pic x       value space.
+           05   neAuditRecordsReadOut  pic z(6)9.
+           05   filler                 pic x       value space.
+           05   neAuditRecordsWrittenOut pic z(6)9.
+           05   filler                 pic x       value space.
+           05   neAuditExceptionsOut   pic z(6)9.
+
+       01 xControlTable.
+           05  xControlElement occurs 10 times.
+           10 xControlParamT            pic x(14).
+           10 xControlValueT            pic x(10).
+
        01 xOutputDetail.
            05 xSchoolOut               pic x(15).
            05 filler                   pic xx      value spaces.           
@@ -34,6 +89,8 @@
            05 filler                   pic xx      value spaces.
            05 neLossesOut              pic z9.
            05 filler                   pic xx      value spaces.
+           05 neTiesOut                pic z9.
+           05 filler                   pic xx      value spaces.
            05 neWinPercentageOut       pic 9.999.
 
        01 xTeamsTable.
@@ -42,8 +99,11 @@
            10 xMascot                  pic x(15).
            10 nWins                    pic 9(2).
            10 nLosses                  pic 9(2).
+           10 nTies                    pic 9(2).
+           10 nSeasonT                  pic 9(4).
+           10 nWinPercentageT          pic 9v999.
+
 
-           
        01 xFooter-1.
            05 filler                   pic x(26)   value "MSU Soccer has at least a ".
            05 neMinimum                pic 9.999.
@@ -51,6 +111,59 @@
            05 neTotalTeamsProcessed    pic z9.
            05 filler                   pic x(9)    value " schools.".
 
+       01 xStandingsHeading.
+           05 filler                   pic x(5)    value "Place".
+           05 filler                   pic xx      value spaces.
+           05 filler                   pic x(15)   value "School".
+           05 filler                   pic xx      value spaces.
+           05 filler                   pic x(15)   value "Mascot".
+           05 filler                   pic xx      value spaces.
+           05 filler                   pic x(2)    value "W".
+           05 filler                   pic xx      value spaces.
+           05 filler                   pic x(2)    value "L".
+           05 filler                   pic xx      value spaces.
+           05 filler                   pic x(2)    value "T".
+           05 filler                   pic xx      value spaces.
+           05 filler                   pic x(4)    value "Pct.".
+
+       01 xStandingsDetail.
+           05 nePlaceOut               pic z9.
+           05 filler                   pic xx      value spaces.
+           05 xSchoolOut2              pic x(15).
+           05 filler                   pic xx      value spaces.
+           05 xMascotOut2              pic x(15).
+           05 filler                   pic xx      value spaces.
+           05 neWinsOut2               pic z9.
+           05 filler                   pic xx      value spaces.
+           05 neLossesOut2             pic z9.
+           05 filler                   pic xx      value spaces.
+           05 neTiesOut2               pic z9.
+           05 filler                   pic xx      value spaces.
+           05 neWinPercentageOut2      pic 9.999.
+
+       01 xComparisonHeading.
+           05 filler                   pic x(15)   value "School".
+           05 filler                   pic xx      value spaces.
+           05 filler                   pic x(9)    value "This Year".
+           05 filler                   pic xx      value spaces.
+           05 filler                   pic x(9)    value "Last Year".
+           05 filler                   pic xx      value spaces.
+           05 filler                   pic x(6)    value "Change".
+
+       01 xComparisonDetail.
+           05 xSchoolOut3              pic x(15).
+           05 filler                   pic xx      value spaces.
+           05 neCurrentPctOut          pic 9.999.
+           05 filler                   pic x(6)    value spaces.
+           05 nePriorPctOut            pic 9.999.
+           05 filler                   pic x(6)    value spaces.
+           05 nePctChangeOut           pic -9.999.
+
+       01 xNoPriorSeasonDetail.
+           05 filler                   pic x(12)   value "No data for ".
+           05 xSchoolOut4              pic x(15).
+           05 filler                   pic x(14)   value " in that year.".
+
 
        procedure division.
        000-main.
@@ -58,6 +171,7 @@
            perform 100-initialization.
            perform 200-report.
            perform 300-termination.
+           move 0 to return-code.
            stop run.
        
        100-initialization.
@@ -67,7 +181,42 @@
            open input masterFile.
            perform 110-next-record until xEofFlag = "y".
 
-       
+           perform 105-load-control.
+
+
+       105-load-control.
+           open input controlFile.
+
+           if xStatusControl = "00"
+               perform 106-read-control until xControlEofFlag = "y",
+               close controlFile,
+           end-if.
+
+       106-read-control.
+           read controlFile
+               at end
+                   move "y" to xControlEofFlag,
+               not at end
+                   if xControlProgramIn = "EXAM02SOCCER"
+                       add 1 to nControlLoadSubscript,
+                       move xControlParamIn to xControlParamT (nControlLoadSubscript),
+                       move xControlValueIn to xControlValueT (nControlLoadSubscript),
+                   end-if,
+           end-read.
+
+       107-find-control.
+           move "n" to xControlFoundFlag.
+           move spaces to xControlValueFound.
+           perform 108-search-control varying nControlSearchSubscript from 1 by 1
+               until nControlSearchSubscript > nControlLoadSubscript
+               or xControlFoundFlag = "y".
+
+       108-search-control.
+           if xControlParamT (nControlSearchSubscript) = xControlParamWanted
+               move "y" to xControlFoundFlag,
+               move xControlValueT (nControlSearchSubscript) to xControlValueFound,
+           end-if.
+
        110-next-record.
            read masterFile
                at end
@@ -78,40 +227,204 @@
                    move xMascotIn to xMascot (nLoadSubscript),
                    move nWinsIn to nWins (nLoadSubscript),
                    move nLossesIn to nLosses (nLoadSubscript),
+                   move nTiesIn to nTies (nLoadSubscript),
+                   move nSeasonIn to nSeasonT (nLoadSubscript),
+                   compute nWinPercentageT (nLoadSubscript) =
+                       nWinsIn / (nWinsIn + nLossesIn + nTiesIn),
            end-read.
 
        200-report.
-           display " ".
-           display "Please enter a minimum win percentage ".
-           display "(ex. 0.50 for 50 percent): " with no advancing.
-           accept nMinimum.
-           
+           move "MODE" to xControlParamWanted.
+           perform 107-find-control.
+           if xControlFoundFlag = "y"
+               compute xReportMode = function numval(xControlValueFound)
+           else
+               display " "
+               display "1. Filter by minimum win percentage"
+               display "2. Standings report"
+               display "3. Year-over-year comparison"
+               display "Selection? " with no advancing
+               accept xReportMode
+           end-if.
+
+           evaluate xReportMode
+               when 1
+                   perform 205-get-season-filter,
+                   perform 210-filter-report
+               when 2
+                   perform 205-get-season-filter,
+                   perform 220-standings-report
+               when 3
+                   perform 230-comparison-report
+               when other
+                   display "Please enter 1, 2, or 3."
+           end-evaluate.
+
+       205-get-season-filter.
+           move "NSEASON" to xControlParamWanted.
+           perform 107-find-control.
+           if xControlFoundFlag = "y"
+               compute nSeasonWanted = function numval(xControlValueFound)
+           else
+               display " "
+               display "Season to report on (ex. 2025)? " with no advancing
+               accept nSeasonWanted
+           end-if.
+
+       210-filter-report.
+           move "NMINIMUM" to xControlParamWanted.
+           perform 107-find-control.
+           if xControlFoundFlag = "y"
+               compute nMinimum = function numval(xControlValueFound)
+           else
+               display " "
+               display "Please enter a minimum win percentage "
+               display "(ex. 0.50 for 50 percent): " with no advancing
+               accept nMinimum
+           end-if.
+
            if nMinimum not = 0
-               perform 210-search varying nProcessSubscript from 1 by 1 until nProcessSubscript > nLoadSubscript,
+               perform 211-search varying nProcessSubscript from 1 by 1 until nProcessSubscript > nLoadSubscript,
            end-if.
-       
-       210-search.
-           
-           compute nWinPercentage = nWins (nProcessSubscript) / (nWins (nProcessSubscript) + nLosses (nProcessSubscript)).
+
+       211-search.
+           if nSeasonT (nProcessSubscript) = nSeasonWanted
+               perform 212-check-minimum,
+           end-if.
+
+       212-check-minimum.
+           compute nWinPercentage = nWins (nProcessSubscript) /
+               (nWins (nProcessSubscript) + nLosses (nProcessSubscript) + nTies (nProcessSubscript)).
 
            if nWinPercentage >= nMinimum
                move xSchool (nProcessSubscript) to xSchoolOut,
                move xMascot (nProcessSubscript) to xMascotOut,
                move nWins (nProcessSubscript) to neWinsout,
                move nLosses (nProcessSubscript) to neLossesOut,
+               move nTies (nProcessSubscript) to neTiesOut,
                move nWinPercentage to neWinPercentageOut,
                display xOutputDetail,
                add 1 to nTotalTeamsProcessed,
+               add 1 to nRecordsWritten,
+           end-if.
+
+       220-standings-report.
+           sort xTeamElement on descending key nWinPercentageT.
+
+           display " ".
+           display xStandingsHeading.
+
+           move 0 to nStandingsPlace.
+
+           perform 221-print-standing varying nProcessSubscript from 1 by 1
+               until nProcessSubscript > nLoadSubscript.
+
+       221-print-standing.
+           if nSeasonT (nProcessSubscript) = nSeasonWanted
+               add 1 to nStandingsPlace,
+               move nStandingsPlace to nePlaceOut,
+               move xSchool (nProcessSubscript) to xSchoolOut2,
+               move xMascot (nProcessSubscript) to xMascotOut2,
+               move nWins (nProcessSubscript) to neWinsOut2,
+               move nLosses (nProcessSubscript) to neLossesOut2,
+               move nTies (nProcessSubscript) to neTiesOut2,
+               move nWinPercentageT (nProcessSubscript) to neWinPercentageOut2,
+
+               display xStandingsDetail,
+               add 1 to nRecordsWritten,
+           end-if.
+
+       230-comparison-report.
+           display " ".
+           display "Enter the current season (ex. 2025): " with no advancing.
+           accept nCurrentSeason.
+           display "Enter the season to compare against (ex. 2024): " with no advancing.
+           accept nPriorSeason.
+
+           display " ".
+           display xComparisonHeading.
+
+           perform 231-compare-team varying nProcessSubscript from 1 by 1
+               until nProcessSubscript > nLoadSubscript.
+
+       231-compare-team.
+           if nSeasonT (nProcessSubscript) = nCurrentSeason
+               move "n" to xPriorSeasonFoundFlag,
+               move 0 to nPriorSeasonPctFound,
+               perform 232-find-prior-season varying nComparisonSubscript from 1 by 1
+                   until nComparisonSubscript > nLoadSubscript
+                   or xPriorSeasonFoundFlag = "y",
+
+               if xPriorSeasonFoundFlag = "y"
+                   compute nPctChange rounded =
+                       nWinPercentageT (nProcessSubscript) - nPriorSeasonPctFound,
+                   move xSchool (nProcessSubscript) to xSchoolOut3,
+                   move nWinPercentageT (nProcessSubscript) to neCurrentPctOut,
+                   move nPriorSeasonPctFound to nePriorPctOut,
+                   move nPctChange to nePctChangeOut,
+                   display xComparisonDetail,
+                   add 1 to nRecordsWritten,
+               else
+                   move xSchool (nProcessSubscript) to xSchoolOut4,
+                   display xNoPriorSeasonDetail,
+                   add 1 to nRecordsWritten,
+               end-if,
+           end-if.
+
+       232-find-prior-season.
+           if xSchool (nComparisonSubscript) = xSchool (nProcessSubscript)
+               and nSeasonT (nComparisonSubscript) = nPriorSeason
+               move "y" to xPriorSeasonFoundFlag,
+               move nWinPercentageT (nComparisonSubscript) to nPriorSeasonPctFound,
            end-if.
 
-           
        300-termination.
            close masterfile.
-           
-           display " ".
-           
-           move nTotalTeamsProcessed to neTotalTeamsProcessed.
-           move nMinimum to neMinimum.
 
-           display xFooter-1.
            display " ".
+
+           if xReportMode = 1
+               move nTotalTeamsProcessed to neTotalTeamsProcessed,
+               move nMinimum to neMinimum,
+               display xFooter-1,
+               display " ",
+           end-if.
+
+           perform 295-write-audit.
+
+       295-write-audit.
+           accept xRunDate from date yyyymmdd.
+           accept xRunTimeRaw from time.
+
+           open extend auditFile.
+           if xStatusAudit = "35"
+               open output auditFile,
+           end-if.
+           move xStatusAudit to xCurrentStatus.
+           move "AuditTrail.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           move "EXAM02SOCCER" to xAuditProgramOut.
+           move xRunDate to xAuditDateOut.
+           move xRunTimeRaw (1:6) to xAuditTimeOut.
+           move nLoadSubscript to neAuditRecordsReadOut.
+           move nRecordsWritten to neAuditRecordsWrittenOut.
+           move 0 to neAuditExceptionsOut.
+           write xAuditRecord from xAuditDetail.
+           move xStatusAudit to xCurrentStatus.
+           move "AuditTrail.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           close auditFile.
+           move xStatusAudit to xCurrentStatus.
+           move "AuditTrail.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+       900-check-status.
+           if xCurrentStatus not = "00"
+               display "*** File error on ", xCurrentFileName,
+                   " - status ", xCurrentStatus, " ***",
+               display "*** Ending run. ***",
+               move 16 to return-code,
+               stop run,
+           end-if.
