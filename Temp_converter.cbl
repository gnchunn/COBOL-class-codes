@@ -1,22 +1,90 @@
       * Program: Temp_converter.cbl
 
-      * This program converts a fahrenheit temp to centigrade.
+      * This program converts a fahrenheit temp to centigrade,
+      * or a centigrade temp to fahrenheit.
 
        identification division.
        program-id. Temp_converter.
 
-       environment division.    
+       environment division.
+       input-output section.
+       file-control.
+           select readingsFile assign to "TempReadings.txt"
+               organization is line sequential.
+           select outfile assign to "Temp_converter-output.txt"
+               organization is line sequential.
 
        data division.
-       working-storage section. 
+       file section.
+       fd readingsFile.
+       01 xReadingInput.
+           05   nInputFahrIn           pic s999999v99.
+
+       fd outfile.
+       01 xOutput                      pic x(80).
+
+       working-storage section.
+       77 xDirection   pic 9.
+       77 xEofFlag     pic x               value 'n'.
        77 nInputFahr   pic s999999v99.
+       77 nInputCelc   pic s999999v99.
        77 neOutputCelc pic -zzzzz9.99.
+       77 neOutputFahr pic -zzzzz9.99.
+       77 nReadingCount   pic 9999        value 0.
+       77 nReadingTotal   pic s9999999v99 value 0.
+       77 nReadingHigh    pic s999999v99  value 0.
+       77 nReadingLow     pic s999999v99  value 0.
+       77 xFirstReadingFlag pic x         value "y".
+       77 nReadingAvg     pic s999999v99  value 0.
+
+       01 xBatchDetail.
+           05 neInputFahrOut           pic -zzzzz9.99.
+           05 filler                   pic x(4)    value spaces.
+           05 neOutputCelcOut          pic -zzzzz9.99.
+
+       01 xBatchFooter.
+           05 filler                   pic x(10)   value "Readings: ".
+           05 neReadingCountOut        pic zzz9.
+           05 filler                   pic x(3)    value spaces.
+           05 filler                   pic x(5)    value "Avg: ".
+           05 neReadingAvgOut          pic -zzzzz9.99.
+           05 filler                   pic x(3)    value spaces.
+           05 filler                   pic x(6)    value "High: ".
+           05 neReadingHighOut         pic -zzzzz9.99.
+           05 filler                   pic x(3)    value spaces.
+           05 filler                   pic x(5)    value "Low: ".
+           05 neReadingLowOut          pic -zzzzz9.99.
 
        procedure division.
        000-main.
            display " ".
            display "Welcome user! This is a Temp Converter.".
 
+           display " ".
+           display "1. Fahrenheit to Centigrade".
+           display "2. Centigrade to Fahrenheit".
+           display "3. Batch file of Fahrenheit readings".
+           display "Selection? " with no advancing.
+           accept xDirection.
+
+           evaluate xDirection
+               when 1
+                   perform 100-fahr-to-celc
+               when 2
+                   perform 200-celc-to-fahr
+               when 3
+                   perform 300-batch
+               when other
+                   display "Please enter 1, 2, or 3."
+           end-evaluate.
+
+           display " ".
+           display "Goodbye.".
+           display " ".
+
+           stop run.
+
+       100-fahr-to-celc.
            display " ".
            display "Please enter a tempurature in Fahrenheit...".
            accept nInputFahr.
@@ -25,8 +93,58 @@
            compute neOutputCelc = (nInputFahr - 32) * 0.5556.
            display "Your Centigrade value: ", neOutputCelc.
 
+       200-celc-to-fahr.
            display " ".
-           display "Goodbye.".
+           display "Please enter a tempurature in Centigrade...".
+           accept nInputCelc.
+
            display " ".
+           compute neOutputFahr = (nInputCelc * 1.8) + 32.
+           display "Your Fahrenheit value: ", neOutputFahr.
 
-           stop run.
+       300-batch.
+           open input readingsFile.
+           open output outfile.
+
+           perform 310-convert-reading until xEofFlag = "y".
+
+           display " ".
+
+           if nReadingCount > 0
+               divide nReadingTotal by nReadingCount
+                   giving nReadingAvg
+               move nReadingCount to neReadingCountOut
+               move nReadingAvg to neReadingAvgOut
+               move nReadingHigh to neReadingHighOut
+               move nReadingLow to neReadingLowOut
+               display xBatchFooter
+               write xOutput from xBatchFooter
+                   before advancing 1 line
+           end-if.
+
+           close readingsFile.
+           close outfile.
+
+       310-convert-reading.
+           read readingsFile
+               at end
+                   move "y" to xEofFlag
+               not at end
+                   move nInputFahrIn to neInputFahrOut
+                   compute neOutputCelcOut =
+                       (nInputFahrIn - 32) * 0.5556
+                   display xBatchDetail
+                   write xOutput from xBatchDetail
+                       before advancing 1 line
+                   add 1 to nReadingCount
+                   add nInputFahrIn to nReadingTotal
+                   if xFirstReadingFlag = "y"
+                           or nInputFahrIn > nReadingHigh
+                       move nInputFahrIn to nReadingHigh
+                   end-if
+                   if xFirstReadingFlag = "y"
+                           or nInputFahrIn < nReadingLow
+                       move nInputFahrIn to nReadingLow
+                   end-if
+                   move "n" to xFirstReadingFlag
+           end-read.
