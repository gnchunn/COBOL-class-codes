@@ -0,0 +1,62 @@
+      *>================================================================
+      *> postData-procedure.cbl
+      *>
+      *> url-decoding for one POSTed field at a time: "+" becomes a
+      *> space and "%xx" hex escapes become the character they
+      *> represent; anything else copies through unchanged. Copied at
+      *> the end of the PROCEDURE DIVISION of any program that uses
+      *> the CGI POST-data framework; getPostData.cbl is the only
+      *> program that actually performs 999-decode-url-value today,
+      *> but it's available to any future consumer that needs to
+      *> decode a POSTed field by hand.
+      *>================================================================
+       999-decode-url-value.
+           move spaces to xDecodeOut.
+           move 1 to nDecodeOutPos.
+           move function length(function trim(xDecodeIn)) to nDecodeInLen.
+
+           if nDecodeInLen > 0
+               perform 998-decode-char
+                   varying nDecodeInPos from 1 by 1
+                   until nDecodeInPos > nDecodeInLen,
+           end-if.
+
+       998-decode-char.
+           evaluate true
+               when xDecodeIn (nDecodeInPos:1) = "+"
+                   move space to xDecodeOut (nDecodeOutPos:1),
+                   add 1 to nDecodeOutPos,
+               when xDecodeIn (nDecodeInPos:1) = "%"
+                   and nDecodeInPos + 2 <= nDecodeInLen
+                   move xDecodeIn (nDecodeInPos + 1:1) to xOneHexChar,
+                   perform 997-hex-digit-value,
+                   move nHexDigitValue to nHexHighNibble,
+                   move xDecodeIn (nDecodeInPos + 2:1) to xOneHexChar,
+                   perform 997-hex-digit-value,
+                   move nHexDigitValue to nHexLowNibble,
+                   compute nHexCharCode = nHexHighNibble * 16 + nHexLowNibble,
+                   move function char(nHexCharCode + 1) to xDecodeOut (nDecodeOutPos:1),
+      *>            skip the two hex digits just consumed - the
+      *>            varying clause still adds its own 1 on top of this
+                   add 2 to nDecodeInPos,
+                   add 1 to nDecodeOutPos,
+               when other
+                   move xDecodeIn (nDecodeInPos:1) to xDecodeOut (nDecodeOutPos:1),
+                   add 1 to nDecodeOutPos,
+           end-evaluate.
+
+       997-hex-digit-value.
+           move 0 to nHexDigitValue.
+           move 'n' to xHexFoundFlag.
+           move function upper-case(xOneHexChar) to xOneHexChar.
+
+           perform 996-search-hex-digit
+               varying nHexSearchSubscript from 1 by 1
+               until nHexSearchSubscript > 16
+               or xHexFoundFlag = 'y'.
+
+       996-search-hex-digit.
+           if xHexDigits (nHexSearchSubscript:1) = xOneHexChar
+               compute nHexDigitValue = nHexSearchSubscript - 1,
+               move 'y' to xHexFoundFlag,
+           end-if.
