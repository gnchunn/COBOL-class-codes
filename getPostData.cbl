@@ -0,0 +1,120 @@
+       identification division.
+       program-id. getPostData.
+
+       environment division.
+           copy "postData-environmentdivision.cbl".
+
+       input-output section.
+       file-control.
+           copy "postData-filecontrol.cbl".
+
+       data division.
+       file section.
+
+       fd  webinput.
+       01  xPostData            pic x(1024).
+           copy "postData-filesection.cbl".
+
+       working-storage section.
+           copy "postData-workingstorage.cbl".
+
+       77  xCurrentStatus       pic xx.
+       77  xCurrentFileName     pic x(30).
+
+       01  xPairRaw.
+           05  xPairRawElement occurs 32 times pic x(220).
+       77  nPairTally           pic 99.
+       77  nPairSubscript       pic 99.
+
+       procedure division.
+       000-main.
+           perform 100-initialization.
+           perform 200-parse-pairs.
+           perform 300-termination.
+           goback.
+
+       100-initialization.
+           move 0 to nPostPairCount.
+           move spaces to xPostData.
+
+           open input webinput.
+           move xStatusWebinput to xCurrentStatus.
+           move "CGI POST input" to xCurrentFileName.
+           perform 900-check-status.
+
+           read webinput
+               at end
+                   continue,
+           end-read.
+
+           move xStatusWebinput to xCurrentStatus.
+           move "CGI POST input" to xCurrentFileName.
+           perform 901-check-read-status.
+
+       200-parse-pairs.
+           move spaces to xPairRaw.
+           move 0 to nPairTally.
+
+           unstring xPostData delimited by "&"
+               into xPairRawElement (1) xPairRawElement (2)
+                   xPairRawElement (3) xPairRawElement (4)
+                   xPairRawElement (5) xPairRawElement (6)
+                   xPairRawElement (7) xPairRawElement (8)
+                   xPairRawElement (9) xPairRawElement (10)
+                   xPairRawElement (11) xPairRawElement (12)
+                   xPairRawElement (13) xPairRawElement (14)
+                   xPairRawElement (15) xPairRawElement (16)
+                   xPairRawElement (17) xPairRawElement (18)
+                   xPairRawElement (19) xPairRawElement (20)
+                   xPairRawElement (21) xPairRawElement (22)
+                   xPairRawElement (23) xPairRawElement (24)
+                   xPairRawElement (25) xPairRawElement (26)
+                   xPairRawElement (27) xPairRawElement (28)
+                   xPairRawElement (29) xPairRawElement (30)
+                   xPairRawElement (31) xPairRawElement (32)
+               tallying nPairTally.
+
+           perform 210-split-pair
+               varying nPairSubscript from 1 by 1
+               until nPairSubscript > nPairTally
+               or nPairSubscript > 32.
+
+       210-split-pair.
+           if xPairRawElement (nPairSubscript) not = spaces
+               and nPostPairCount < 32
+               add 1 to nPostPairCount,
+               unstring xPairRawElement (nPairSubscript) delimited by "="
+                   into xPostKey (nPostPairCount) xPostValue (nPostPairCount),
+               perform 220-decode-pair-value,
+           end-if.
+
+       220-decode-pair-value.
+           move xPostValue (nPostPairCount) to xDecodeIn.
+           perform 999-decode-url-value.
+           move xDecodeOut to xPostValue (nPostPairCount).
+
+       300-termination.
+           close webinput.
+           move xStatusWebinput to xCurrentStatus.
+           move "CGI POST input" to xCurrentFileName.
+           perform 900-check-status.
+
+       900-check-status.
+           if xCurrentStatus not = "00"
+               display "*** File error on ", xCurrentFileName,
+                   " - status ", xCurrentStatus, " ***",
+               display "*** Ending run. ***",
+               move 16 to return-code,
+               stop run,
+           end-if.
+
+       901-check-read-status.
+           if xCurrentStatus not = "00" and xCurrentStatus not = "10"
+               display "*** File error on ", xCurrentFileName,
+                   " - status ", xCurrentStatus, " ***",
+               display "*** Ending run. ***",
+               move 16 to return-code,
+               stop run,
+           end-if.
+
+           copy "postData-procedure.cbl".
