@@ -0,0 +1,11 @@
+      *>================================================================
+      *> postData-environmentdivision.cbl
+      *>
+      *> Copied right after ENVIRONMENT DIVISION by any program that
+      *> reads POSTed web-form fields through CALL "getPostData" and
+      *> FUNCTION getPostValue. Declares getPostValue so it can be
+      *> invoked with FUNCTION syntax.
+      *>================================================================
+       configuration section.
+       repository.
+           function getPostValue.
