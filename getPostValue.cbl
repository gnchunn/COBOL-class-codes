@@ -0,0 +1,33 @@
+       identification division.
+       function-id. getPostValue.
+
+       data division.
+       working-storage section.
+           copy "postData-workingstorage.cbl".
+
+       77  nGetValueSubscript   pic 99.
+       77  xGetValueFoundFlag   pic x value 'n'.
+
+       linkage section.
+       01  xGetValueKeyIn       pic x any length.
+       01  xGetValueOut         pic x(200).
+
+       procedure division using xGetValueKeyIn returning xGetValueOut.
+       000-main.
+           move spaces to xGetValueOut.
+           move 'n' to xGetValueFoundFlag.
+
+           perform 100-search-pairs
+               varying nGetValueSubscript from 1 by 1
+               until nGetValueSubscript > nPostPairCount
+               or xGetValueFoundFlag = 'y'.
+
+           goback.
+
+       100-search-pairs.
+           if xPostKey (nGetValueSubscript) = xGetValueKeyIn
+               move xPostValue (nGetValueSubscript) to xGetValueOut,
+               move 'y' to xGetValueFoundFlag,
+           end-if.
+
+       end function getPostValue.
