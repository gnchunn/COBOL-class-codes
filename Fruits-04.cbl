@@ -0,0 +1,221 @@
+identification division.
+       program-id. Fruits-04.
+
+       environment division.
+       input-output section.
+       file-control.
+           select salesHistory assign to "SalesHistory.txt" organization is line sequential
+               file status is xStatusSales.
+           select outfile assign to "Fruits-04-output.txt" organization is line sequential
+               file status is xStatusOutfile.
+
+       data division.
+       file section.
+
+       fd salesHistory.
+       01 xSalesInput.
+           05 xSalesDateIn     pic 9(8).
+           05 filler           pic x.
+           05 xSalesTimeIn     pic 9(6).
+           05 filler           pic x.
+           05 xSalesNameIn     pic x(14).
+           05 filler           pic x.
+           05 nSalesQtyIn      pic 9(5).
+           05 filler           pic x.
+           05 nSalesPriceIn    pic 9(5)v99.
+
+       fd outfile.
+       01 xOutput                     pic x(80).
+
+       working-storage section.
+       77 xEofFlag                    pic x value 'n'.
+       77 xAnyRecords                 pic x value 'n'.
+       77 nLoadSubscript               pic 9(4) value 0.
+       77 nProcessSubscript            pic 9(4).
+       77 nStartDate                   pic 9(8).
+       77 nEndDate                     pic 9(8).
+       77 xOldFruitName                pic x(14) value spaces.
+       77 nSubUnits                    pic 9(7) value 0.
+       77 nSubRevenue                  pic 9(9)v99 value 0.
+       77 nGrandUnits                  pic 9(7) value 0.
+       77 nGrandRevenue                pic 9(9)v99 value 0.
+       77 xStatusSales                 pic xx value "00".
+       77 xStatusOutfile               pic xx value "00".
+       77 xCurrentStatus               pic xx.
+       77 xCurrentFileName             pic x(30).
+
+       01 xSalesTable.
+           05 xSalesElement occurs 1 to 500 times
+                   depending on nLoadSubscript.
+               10 xFruitName       pic x(14).
+               10 nUnits           pic 9(5).
+               10 nRevenue         pic 9(7)v99.
+
+       01 xOutputHeading-1.
+           05 filler                   pic x(14)   value "Fruit Name".
+           05 filler                   pic x(2)    value spaces.
+           05 filler                   pic x(10)   value "Units Sold".
+           05 filler                   pic x(2)    value spaces.
+           05 filler                   pic x(14)   value "Revenue".
+
+       01 xOutputHeading-2.
+           05 filler                   pic x(14)   value all "-".
+           05 filler                   pic x(2)    value spaces.
+           05 filler                   pic x(10)   value all "-".
+           05 filler                   pic x(2)    value spaces.
+           05 filler                   pic x(14)   value all "-".
+
+       01 xOutputDetail.
+           05 xFruitNameOut            pic x(14).
+           05 filler                   pic x(2)    value spaces.
+           05 neUnitsOut                pic z(6)9.
+           05 filler                   pic x(2)    value spaces.
+           05 neRevenueOut              pic $z(6)9.99.
+
+       01 xOutputGrandTotal.
+           05 filler                   pic x(14)   value "Grand total".
+           05 filler                   pic x(2)    value spaces.
+           05 neGrandUnitsOut           pic z(6)9.
+           05 filler                   pic x(2)    value spaces.
+           05 neGrandRevenueOut         pic $z(6)9.99.
+
+       procedure division.
+       000-main.
+           perform 100-initialization.
+           perform 200-report.
+           perform 300-termination.
+           move 0 to return-code.
+           stop run.
+
+       100-initialization.
+           display " ".
+           display "*** Fruit sales trend report ***".
+           display "Report start date (YYYYMMDD)? " with no advancing.
+           accept nStartDate.
+           display "Report end date (YYYYMMDD)? " with no advancing.
+           accept nEndDate.
+
+           open input salesHistory.
+           move xStatusSales to xCurrentStatus.
+           move "SalesHistory.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           open output outfile.
+           move xStatusOutfile to xCurrentStatus.
+           move "Fruits-04-output.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           display xOutputHeading-1.
+           display xOutputHeading-2.
+           write xOutput from xOutputHeading-1 before advancing 1 line.
+           write xOutput from xOutputHeading-2 before advancing 1 line.
+           move xStatusOutfile to xCurrentStatus.
+           move "Fruits-04-output.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+       200-report.
+           perform 210-load until xEofFlag = "y".
+
+           close salesHistory.
+           move xStatusSales to xCurrentStatus.
+           move "SalesHistory.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           perform 220-sort-table.
+
+           perform 230-accumulate varying nProcessSubscript from 1 by 1
+               until nProcessSubscript > nLoadSubscript.
+
+           if xAnyRecords = "y"
+               perform 235-print-subtotal,
+           end-if.
+
+           perform 240-print-grand-total.
+
+       210-load.
+           read salesHistory
+               at end
+                   move 'y' to xEofFlag
+               not at end
+                   perform 215-check-date-range
+           end-read.
+
+           move xStatusSales to xCurrentStatus.
+           move "SalesHistory.txt" to xCurrentFileName.
+           perform 901-check-read-status.
+
+       215-check-date-range.
+           if xSalesDateIn >= nStartDate and xSalesDateIn <= nEndDate
+               if nLoadSubscript < 500
+                   add 1 to nLoadSubscript,
+                   move xSalesNameIn to xFruitName (nLoadSubscript),
+                   move nSalesQtyIn to nUnits (nLoadSubscript),
+                   compute nRevenue (nLoadSubscript) =
+                       nSalesQtyIn * nSalesPriceIn,
+               end-if,
+           end-if.
+
+       220-sort-table.
+           sort xSalesElement on ascending key xFruitName.
+
+       230-accumulate.
+           if xFruitName (nProcessSubscript) not = xOldFruitName
+               if xOldFruitName not = spaces
+                   perform 235-print-subtotal,
+               end-if,
+               move xFruitName (nProcessSubscript) to xOldFruitName,
+               move 0 to nSubUnits,
+               move 0 to nSubRevenue,
+           end-if.
+
+           add nUnits (nProcessSubscript) to nSubUnits.
+           add nRevenue (nProcessSubscript) to nSubRevenue.
+           add nUnits (nProcessSubscript) to nGrandUnits.
+           add nRevenue (nProcessSubscript) to nGrandRevenue.
+           move 'y' to xAnyRecords.
+
+       235-print-subtotal.
+           move xOldFruitName to xFruitNameOut.
+           move nSubUnits to neUnitsOut.
+           move nSubRevenue to neRevenueOut.
+
+           display xOutputDetail.
+           write xOutput from xOutputDetail before advancing 1 line.
+           move xStatusOutfile to xCurrentStatus.
+           move "Fruits-04-output.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+       240-print-grand-total.
+           move nGrandUnits to neGrandUnitsOut.
+           move nGrandRevenue to neGrandRevenueOut.
+
+           display " ".
+           display xOutputGrandTotal.
+           write xOutput from xOutputGrandTotal before advancing 1 line.
+           move xStatusOutfile to xCurrentStatus.
+           move "Fruits-04-output.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+       300-termination.
+           close outfile.
+           move xStatusOutfile to xCurrentStatus.
+           move "Fruits-04-output.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+       900-check-status.
+           if xCurrentStatus not = "00"
+               display "*** File error on ", xCurrentFileName,
+                   " - status ", xCurrentStatus, " ***",
+               display "*** Ending run. ***",
+               move 16 to return-code,
+               stop run,
+           end-if.
+
+       901-check-read-status.
+           if xCurrentStatus not = "00" and xCurrentStatus not = "10"
+               display "*** File error on ", xCurrentFileName,
+                   " - status ", xCurrentStatus, " ***",
+               display "*** Ending run. ***",
+               move 16 to return-code,
+               stop run,
+           end-if.
