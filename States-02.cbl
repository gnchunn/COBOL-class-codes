@@ -0,0 +1,156 @@
+       identification division.
+       program-id. States-02.
+
+       environment division.
+       input-output section.
+       file-control.
+           select infile assign to "States.txt" organization is line sequential
+               file status is xStatusInfile.
+           select outfile assign to "States-02-output.csv" organization is line sequential
+               file status is xStatusOutfile.
+
+       data division.
+       file section.
+       fd infile.
+       01 xInput.
+           05   nStateNumber           pic 99.
+           05   xStateAbbreviation     pic x(2).
+           05   xRegionCode            pic x(1).
+           05   xStateName             pic x(20).
+           05   nPopulation            pic 99999999.
+           05   nArea                  pic 999999.
+
+       01 xInputHeader redefines xInput.
+           05   xHeaderFlag            pic x(2).
+           05   nExpectedRecordCount   pic 9(7).
+           05   nExpectedTotalPop      pic 9(10).
+           05   filler                 pic x(20).
+
+       fd outfile.
+       01 xOutput                      pic x(60).
+
+       working-storage section.
+           77  xEofFlag                   pic x           value 'n'.
+           77  nDensity                   pic 9999999.99.
+           77  nRowsWritten               pic 9999        value 0.
+           77  nZeroAreaCount             pic 99          value 0.
+           77  xStatusInfile              pic xx          value "00".
+           77  xStatusOutfile             pic xx          value "00".
+           77  xCurrentStatus             pic xx.
+           77  xCurrentFileName           pic x(30).
+
+       01 xCsvDetail.
+           05   xCsvNameOut            pic x(20).
+           05   filler                 pic x       value ",".
+           05   neCsvPopOut            pic z(7)9.
+           05   filler                 pic x       value ",".
+           05   neCsvAreaOut           pic z(5)9.
+           05   filler                 pic x       value ",".
+           05   neCsvDensityOut        pic z(6)9.99.
+
+       procedure division.
+       000-main.
+
+           perform 100-initialization.
+           perform 110-next-record until xEofFlag = 'y'.
+           perform 300-termination.
+           move 0 to return-code.
+           stop run.
+
+       100-initialization.
+           open input infile.
+           move xStatusInfile to xCurrentStatus.
+           move "States.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           open output outfile.
+           move xStatusOutfile to xCurrentStatus.
+           move "States-02-output.csv" to xCurrentFileName.
+           perform 900-check-status.
+
+           perform 101-skip-header.
+
+       101-skip-header.
+           read infile
+               at end
+                   move 'y' to xEofFlag,
+           end-read.
+
+           move xStatusInfile to xCurrentStatus.
+           move "States.txt" to xCurrentFileName.
+           perform 901-check-read-status.
+
+           if xEofFlag not = 'y' and xHeaderFlag not = "99"
+               display "*** States.txt is missing its header record ***",
+               display "*** Ending run. ***",
+               move 16 to return-code,
+               stop run,
+           end-if.
+
+       110-next-record.
+           read infile
+               at end
+                   move 'y' to xEofFlag,
+               not at end
+                   if nArea = 0
+                       perform 120-zero-area-exception,
+                   else
+                       perform 130-write-csv-row,
+                   end-if,
+           end-read.
+
+           move xStatusInfile to xCurrentStatus.
+           move "States.txt" to xCurrentFileName.
+           perform 901-check-read-status.
+
+       120-zero-area-exception.
+           add 1 to nZeroAreaCount.
+           display "*** Skipping zero-area state, no CSV row written: ",
+               xStateName, " ***".
+
+       130-write-csv-row.
+           move xStateName to xCsvNameOut.
+           move nPopulation to neCsvPopOut.
+           move nArea to neCsvAreaOut.
+           divide nPopulation by nArea giving nDensity.
+           move nDensity to neCsvDensityOut.
+
+           write xOutput from xCsvDetail.
+           move xStatusOutfile to xCurrentStatus.
+           move "States-02-output.csv" to xCurrentFileName.
+           perform 900-check-status.
+
+           add 1 to nRowsWritten.
+
+       300-termination.
+           close infile.
+           move xStatusInfile to xCurrentStatus.
+           move "States.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           close outfile.
+           move xStatusOutfile to xCurrentStatus.
+           move "States-02-output.csv" to xCurrentFileName.
+           perform 900-check-status.
+
+           display " ".
+           display "States-02: ", nRowsWritten, " CSV rows written, ",
+               nZeroAreaCount, " state(s) skipped.".
+
+       900-check-status.
+           if xCurrentStatus not = "00"
+               display "*** File error on ", xCurrentFileName,
+                   " - status ", xCurrentStatus, " ***",
+               display "*** Ending run. ***",
+               move 16 to return-code,
+               stop run,
+           end-if.
+
+       901-check-read-status.
+           if xCurrentStatus not = "00" and xCurrentStatus not = "10"
+               display "*** File error on ", xCurrentFileName,
+                   " - status ", xCurrentStatus, " ***",
+               display "*** Ending run. ***",
+               move 16 to return-code,
+               stop run,
+           end-if.
