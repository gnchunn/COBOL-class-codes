@@ -4,41 +4,136 @@
        environment division.
        input-output section.
        file-control.
-           select infile assign to "States.txt" organization is line sequential.
-           select outfile assign to "States-01-output.txt" organization is line sequential.
-       
+           select infile assign to "States.txt" organization is line sequential
+               file status is xStatusInfile.
+           select infileprior assign to "States-prior.txt" organization is line sequential
+               file status is xStatusInfilePrior.
+           select outfile assign to "States-01-output.txt" organization is line sequential
+               file status is xStatusOutfile.
+           select auditFile assign to "AuditTrail.txt" organization is line sequential
+               file status is xStatusAudit.
+
        data division.
        file section.
        fd infile.
        01 xInput.
-           05   nStateNumber           pic 99.  
+           05   nStateNumber           pic 99.
            05   xStateAbbreviation     pic x(2).
            05   xRegionCode            pic x(1).
            05   xStateName             pic x(20).
            05   nPopulation            pic 99999999.
            05   nArea                  pic 999999.
 
+       01 xInputHeader redefines xInput.
+           05   xHeaderFlag            pic x(2).
+           05   nExpectedRecordCount   pic 9(7).
+           05   nExpectedTotalPop      pic 9(10).
+           05   filler                 pic x(20).
+
+       fd infileprior.
+       01 xInputPrior.
+           05   nStateNumberPrior      pic 99.
+           05   xStateAbbrevPrior      pic x(2).
+           05   xRegionCodePrior       pic x(1).
+           05   xStateNamePrior        pic x(20).
+           05   nPopulationPrior       pic 99999999.
+           05   nAreaPrior             pic 999999.
+
        fd outfile.
        01 xOutput                      pic x(80).
 
+       fd auditFile.
+       01 xAuditRecord                 pic x(60).
+
        working-storage section.
            77  xEofFlag                   pic x           value 'n'.
            77  nStateCounter              pic 99          value 0.
-           77  nTotalPop                  pic 999999999. 
-           77  nTotalArea                 pic 9999999. 
+           77  nTotalPop                  pic 999999999   value 0.
+           77  nTotalArea                 pic 9999999     value 0.
            77  nDensity                   pic 9999999.99.
            77  nTotalDensity              pic 9999999.99.
-           
+           77  nLoadSubscript             pic 99          value 0.
+           77  nProcessSubscript          pic 99.
+           77  nZeroAreaCount             pic 99          value 0.
+           77  nZeroAreaPopTotal          pic 9(10)       value 0.
+           77  nRegionTableCount          pic 99          value 0.
+           77  nRegionSearchSubscript     pic 99.
+           77  nRegionPrintSubscript      pic 99.
+           77  xRegionFoundFlag           pic x           value 'n'.
+           77  xEofFlagPrior              pic x           value 'n'.
+           77  nPriorLoadSubscript        pic 99          value 0.
+           77  nPriorTableMax             pic 99          value 50.
+           77  nPriorSkippedCount         pic 99          value 0.
+           77  nPriorSearchSubscript      pic 99.
+           77  xPriorFoundFlag            pic x           value 'n'.
+           77  nPriorPopFound             pic 99999999    value 0.
+           77  nPctChange                 pic s999v99.
+           77  nRegionSubDensity          pic 9999999.99.
+           77  xStatusInfile              pic xx          value "00".
+           77  xStatusInfilePrior         pic xx          value "00".
+           77  xStatusOutfile             pic xx          value "00".
+           77  xCurrentStatus             pic xx.
+           77  xCurrentFileName           pic x(30).
+           77  xStatusAudit               pic xx          value "00".
+           77  nRecordsRead               pic 9999        value 0.
+           77  xRunDate                   pic 9(8).
+           77  xRunTimeRaw                pic 9(8).
+           77  nExpectedStateCount        pic 9(7)        value 0.
+           77  nExpectedStateTotalPop     pic 9(10)       value 0.
+
+       01 xAuditDetail.
+           05   xAuditProgramOut       pic x(14).
+           05   filler                 pic x       value space.
+           05   xAuditDateOut          pic x(8).
+           05   filler                 pic x       value space.
+           05   xAuditTimeOut          pic x(6).
+           05   filler                 pic x       value space.
+           05   neAuditRecordsReadOut  pic z(6)9.
+           05   filler                 pic x       value space.
+           05   neAuditRecordsWrittenOut pic z(6)9.
+           05   filler                 pic x       value space.
+           05   neAuditExceptionsOut   pic z(6)9.
+
+       01 xStateTable.
+           05  xStateElement occurs 1 to 50 times
+                   depending on nLoadSubscript.
+               10 nStateNumberT          pic 99.
+               10 xStateAbbreviationT    pic x(2).
+               10 xRegionCodeT           pic x(1).
+               10 xStateNameT            pic x(20).
+               10 nPopulationT           pic 99999999.
+               10 nAreaT                 pic 999999.
+               10 nDensityT              pic 9999999.99.
+
+       01 xPriorTable.
+           05  xPriorElement occurs 50 times.
+               10 xStateAbbreviationP    pic x(2).
+               10 nPopulationP           pic 99999999.
+
+       01 xRegionTotalTable.
+           05  xRegionTotalElement occurs 1 to 20 times
+                   depending on nRegionTableCount.
+               10 xRegionCodeR          pic x.
+               10 nRegionStatesR        pic 99.
+               10 nRegionPopR           pic 999999999.
+               10 nRegionAreaR          pic 9999999.
+
        01 xOutputHeading-1.
+           05 filler                   pic x(3)    value "Rgn".
+           05 filler                   pic xx      value spaces.
            05 filler                   pic x(10)   value "State Name".
            05 filler                   pic x(12)   value spaces.
-           05 filler                   pic x(10)   value "Population".        
+           05 filler                   pic x(10)   value "Population".
            05 filler                   pic x(5)    value spaces.
            05 filler                   pic x(4)    value "Area".
            05 filler                   pic x(7)    value spaces.
            05 filler                   pic x(7)    value "Density".
+           05 filler                   pic x(4)    value spaces.
+           05 filler                   pic x(6)    value "Growth".
 
        01 xOutputHeading-2.
+           05 filler                   pic x(3)    value "___".
+           05 filler                   pic xx      value spaces.
            05 filler                   pic x(20)   value "____________________".
            05 filler                   pic xx      value spaces.
            05 filler                   pic x(10)   value "__________".
@@ -46,8 +141,20 @@
            05 filler                   pic x(7)    value "_______".
            05 filler                   pic x(3)    value spaces.
            05 filler                   pic x(11)   value "___________".
+           05 filler                   pic xx      value spaces.
+           05 filler                   pic x(8)    value "________".
+
+       01 xZeroAreaHeading.
+           05 filler                   pic x(36)   value
+               "*** States skipped, area is zero ***".
+
+       01 xZeroAreaDetail.
+           05 filler                   pic x(12)   value "State Name: ".
+           05 xZeroAreaStateOut        pic x(20).
 
        01 xOutputDetail.
+           05 xRegionCodeOut           pic x.
+           05 filler                   pic xx      value spaces.
            05 xStateNameOut            pic x(20).
            05 filler                   pic xx      value spaces.
            05 nePopulationOut          pic zz,zzz,zz9.
@@ -55,7 +162,23 @@
            05 neAreaOut                pic zzz,zz9.
            05 filler                   pic xx      value spaces.
            05 neDensityOut             pic z,zzz,zz9.99.
-           
+           05 filler                   pic xx      value spaces.
+           05 nePctChangeOut           pic -zzz9.99.
+           05 filler                   pic x       value "%".
+
+       01 xControl.
+           05 filler                   pic x(8)    value "Region: ".
+           05 xRegionSummaryCodeOut    pic x.
+           05 filler                   pic xx      value spaces.
+           05 neRegionSubStates        pic z9.
+           05 filler                   pic x(7)    value " states".
+           05 filler                   pic x(9)    value spaces.
+           05 neRegionSubPop           pic zzz,zzz,zz9.
+           05 filler                   pic xx      value spaces.
+           05 neRegionSubArea          pic zzz,zz9.
+           05 filler                   pic xx      value spaces.
+           05 neRegionSubDensity       pic z,zzz,zz9.99.
+
        01 xFooter-1.
            05 filler                   pic x(20)   value "____________________".
            05 filler                   pic xx      value spaces.
@@ -77,48 +200,256 @@
            
        procedure division.
        000-main.
-           
+
            perform 100-initialization.
-           perform 200-loop until xEofFlag = 'y'.
+           perform 110-next-record until xEofFlag = 'y'.
+           perform 112-hash-check.
+           perform 130-print-heading.
+           perform 200-report.
            perform 300-termination.
+           move 0 to return-code.
            stop run.
-       
+
        100-initialization.
            open input infile.
+           move xStatusInfile to xCurrentStatus.
+           move "States.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           open input infileprior.
+           move xStatusInfilePrior to xCurrentStatus.
+           move "States-prior.txt" to xCurrentFileName.
+           perform 900-check-status.
+
            open output outfile.
-           display xOutputHeading-1.
-           display xOutputHeading-2.
-           write xOutput from xOutputHeading-1 before advancing 1 line.
-           write xOutput from xOutputHeading-2 before advancing 1 line.
-       
-       200-loop.
+           move xStatusOutfile to xCurrentStatus.
+           move "States-01-output.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           perform 105-load-prior until xEofFlagPrior = 'y'.
+
+           close infileprior.
+           move xStatusInfilePrior to xCurrentStatus.
+           move "States-prior.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           perform 101-read-header.
+
+       101-read-header.
+           read infile
+               at end
+                   move 'y' to xEofFlag,
+               not at end
+                   move nExpectedRecordCount to nExpectedStateCount,
+                   move nExpectedTotalPop to nExpectedStateTotalPop,
+           end-read.
+
+           move xStatusInfile to xCurrentStatus.
+           move "States.txt" to xCurrentFileName.
+           perform 901-check-read-status.
+
+           if xHeaderFlag not = "99"
+               display "*** States.txt is missing its header record ***",
+               display "*** Ending run. ***",
+               move 16 to return-code,
+               stop run,
+           end-if.
+
+       105-load-prior.
+           read infileprior
+               at end
+                   move 'y' to xEofFlagPrior,
+               not at end
+                   if nPriorLoadSubscript >= nPriorTableMax
+                       perform 1055-prior-table-full,
+                   else
+                       add 1 to nPriorLoadSubscript,
+                       move xStateAbbrevPrior to xStateAbbreviationP (nPriorLoadSubscript),
+                       move nPopulationPrior to nPopulationP (nPriorLoadSubscript),
+                   end-if,
+           end-read.
+
+           move xStatusInfilePrior to xCurrentStatus.
+           move "States-prior.txt" to xCurrentFileName.
+           perform 901-check-read-status.
+
+       1055-prior-table-full.
+           add 1 to nPriorSkippedCount.
+           display "*** Warning: States-prior.txt row for '",
+               xStateAbbrevPrior, "' exceeds prior-table capacity - skipped ***".
+
+       110-next-record.
            read infile
                at end
                    move 'y' to xEofFlag,
                not at end
-                   perform 210-process,
+                   add 1 to nRecordsRead,
+                   if nArea = 0
+                       perform 120-zero-area-exception,
+                   else
+                       add 1 to nLoadSubscript,
+                       move nStateNumber to nStateNumberT (nLoadSubscript),
+                       move xStateAbbreviation to xStateAbbreviationT (nLoadSubscript),
+                       move xRegionCode to xRegionCodeT (nLoadSubscript),
+                       move xStateName to xStateNameT (nLoadSubscript),
+                       move nPopulation to nPopulationT (nLoadSubscript),
+                       move nArea to nAreaT (nLoadSubscript),
+                       divide nPopulation by nArea giving nDensity,
+                       move nDensity to nDensityT (nLoadSubscript),
+                       add 1 to nStateCounter,
+                       add nPopulation to nTotalPop,
+                       add nArea to nTotalArea,
+                       perform 111-accumulate-region,
+                   end-if,
            end-read.
-       
+
+           move xStatusInfile to xCurrentStatus.
+           move "States.txt" to xCurrentFileName.
+           perform 901-check-read-status.
+
+       111-accumulate-region.
+           move "n" to xRegionFoundFlag.
+           perform 1115-search-region varying nRegionSearchSubscript from 1 by 1
+               until nRegionSearchSubscript > nRegionTableCount
+               or xRegionFoundFlag = "y".
+
+           if xRegionFoundFlag = "n"
+               add 1 to nRegionTableCount,
+               move xRegionCode to xRegionCodeR (nRegionTableCount),
+               move 1 to nRegionStatesR (nRegionTableCount),
+               move nPopulation to nRegionPopR (nRegionTableCount),
+               move nArea to nRegionAreaR (nRegionTableCount),
+           end-if.
+
+       1115-search-region.
+           if xRegionCodeR (nRegionSearchSubscript) = xRegionCode
+               move "y" to xRegionFoundFlag,
+               add 1 to nRegionStatesR (nRegionSearchSubscript),
+               add nPopulation to nRegionPopR (nRegionSearchSubscript),
+               add nArea to nRegionAreaR (nRegionSearchSubscript),
+           end-if.
+
+       112-hash-check.
+           if (nStateCounter + nZeroAreaCount) not = nExpectedStateCount
+               or (nTotalPop + nZeroAreaPopTotal) not = nExpectedStateTotalPop
+               display "*** States.txt hash totals do not balance ***",
+               display "*** Expected records ", nExpectedStateCount,
+                   " actual ", nStateCounter,
+                   " zero-area ", nZeroAreaCount, " ***",
+               display "*** Expected population ", nExpectedStateTotalPop,
+                   " actual ", nTotalPop,
+                   " zero-area ", nZeroAreaPopTotal, " ***",
+               display "*** Ending run. ***",
+               move 16 to return-code,
+               stop run,
+           end-if.
+
+       130-print-heading.
+           display xOutputHeading-1.
+           display xOutputHeading-2.
+           write xOutput from xOutputHeading-1 before advancing 1 line.
+           write xOutput from xOutputHeading-2 before advancing 1 line.
+           move xStatusOutfile to xCurrentStatus.
+           move "States-01-output.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+       120-zero-area-exception.
+           if nZeroAreaCount = 0
+               display xZeroAreaHeading,
+               write xOutput from xZeroAreaHeading before advancing 1 line,
+               move xStatusOutfile to xCurrentStatus,
+               move "States-01-output.txt" to xCurrentFileName,
+               perform 900-check-status,
+           end-if.
+
+           add 1 to nZeroAreaCount.
+           add nPopulation to nZeroAreaPopTotal.
+           move xStateName to xZeroAreaStateOut.
+           display xZeroAreaDetail.
+           write xOutput from xZeroAreaDetail before advancing 1 line.
+           move xStatusOutfile to xCurrentStatus.
+           move "States-01-output.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+       200-report.
+           sort xStateElement on descending key nDensityT
+               ascending key xStateNameT.
+
+           perform 210-process varying nProcessSubscript from 1 by 1
+               until nProcessSubscript > nLoadSubscript.
+
+           display " ".
+
+           perform 225-print-region-summary varying nRegionPrintSubscript
+                   from 1 by 1
+               until nRegionPrintSubscript > nRegionTableCount.
+
        210-process.
-           move xStateName to xStateNameOut.
-           move nPopulation to nePopulationOut.
-           move nArea to neAreaOut.
+           move xRegionCodeT (nProcessSubscript) to xRegionCodeOut.
+           move xStateNameT (nProcessSubscript) to xStateNameOut.
+           move nPopulationT (nProcessSubscript) to nePopulationOut.
+           move nAreaT (nProcessSubscript) to neAreaOut.
+           move nDensityT (nProcessSubscript) to neDensityOut.
 
-           divide nPopulation by nArea giving nDensity.
-           move nDensity to neDensityOut
+           perform 215-compute-growth.
+           move nPctChange to nePctChangeOut.
 
            display xOutputDetail.
            write xOutput from xOutputDetail before advancing 1 line.
+           move xStatusOutfile to xCurrentStatus.
+           move "States-01-output.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+       225-print-region-summary.
+           divide nRegionPopR (nRegionPrintSubscript)
+               by nRegionAreaR (nRegionPrintSubscript)
+               giving nRegionSubDensity.
+
+           move xRegionCodeR (nRegionPrintSubscript) to xRegionSummaryCodeOut.
+           move nRegionStatesR (nRegionPrintSubscript) to neRegionSubStates.
+           move nRegionPopR (nRegionPrintSubscript) to neRegionSubPop.
+           move nRegionAreaR (nRegionPrintSubscript) to neRegionSubArea.
+           move nRegionSubDensity to neRegionSubDensity.
+
+           display xControl.
+           write xOutput from xControl before advancing 1 line.
+           move xStatusOutfile to xCurrentStatus.
+           move "States-01-output.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+       215-compute-growth.
+           move "n" to xPriorFoundFlag.
+           move 0 to nPriorPopFound.
+           perform 216-find-prior varying nPriorSearchSubscript from 1 by 1
+               until nPriorSearchSubscript > nPriorLoadSubscript
+               or xPriorFoundFlag = "y".
+
+           if xPriorFoundFlag = "y" and nPriorPopFound not = 0
+               compute nPctChange rounded =
+                   ((nPopulationT (nProcessSubscript) - nPriorPopFound)
+                       / nPriorPopFound) * 100,
+           else
+               move 0 to nPctChange,
+           end-if.
+
+       216-find-prior.
+           if xStateAbbreviationP (nPriorSearchSubscript) =
+                   xStateAbbreviationT (nProcessSubscript)
+               move "y" to xPriorFoundFlag,
+               move nPopulationP (nPriorSearchSubscript) to nPriorPopFound,
+           end-if.
 
-           add 1 to nStateCounter.
-           add nPopulation to nTotalPop.
-           add nArea to nTotalArea.
-           
        300-termination.
            close infile.
-           
+           move xStatusInfile to xCurrentStatus.
+           move "States.txt" to xCurrentFileName.
+           perform 900-check-status.
+
            display xFooter-1.
            write xOutput from xFooter-1 before advancing 1 line.
+           move xStatusOutfile to xCurrentStatus.
+           move "States-01-output.txt" to xCurrentFileName.
+           perform 900-check-status.
 
            display " ".
 
@@ -128,10 +459,64 @@
            move nTotalPop to neTotalPop.
            move nTotalArea to neTotalArea.
            move nTotalDensity to neTotalDensity.
-           
+
            display xFooter-2.
            write xOutput from xFooter-2 before advancing 1 line.
+           move xStatusOutfile to xCurrentStatus.
+           move "States-01-output.txt" to xCurrentFileName.
+           perform 900-check-status.
 
            display " ".
 
            close outfile.
+           move xStatusOutfile to xCurrentStatus.
+           move "States-01-output.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           perform 295-write-audit.
+
+       295-write-audit.
+           accept xRunDate from date yyyymmdd.
+           accept xRunTimeRaw from time.
+
+           open extend auditFile.
+           if xStatusAudit = "35"
+               open output auditFile,
+           end-if.
+           move xStatusAudit to xCurrentStatus.
+           move "AuditTrail.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           move "STATES-01" to xAuditProgramOut.
+           move xRunDate to xAuditDateOut.
+           move xRunTimeRaw (1:6) to xAuditTimeOut.
+           move nRecordsRead to neAuditRecordsReadOut.
+           move nStateCounter to neAuditRecordsWrittenOut.
+           move nZeroAreaCount to neAuditExceptionsOut.
+           write xAuditRecord from xAuditDetail.
+           move xStatusAudit to xCurrentStatus.
+           move "AuditTrail.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           close auditFile.
+           move xStatusAudit to xCurrentStatus.
+           move "AuditTrail.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+       900-check-status.
+           if xCurrentStatus not = "00"
+               display "*** File error on ", xCurrentFileName,
+                   " - status ", xCurrentStatus, " ***",
+               display "*** Ending run. ***",
+               move 16 to return-code,
+               stop run,
+           end-if.
+
+       901-check-read-status.
+           if xCurrentStatus not = "00" and xCurrentStatus not = "10"
+               display "*** File error on ", xCurrentFileName,
+                   " - status ", xCurrentStatus, " ***",
+               display "*** Ending run. ***",
+               move 16 to return-code,
+               stop run,
+           end-if.
