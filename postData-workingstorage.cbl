@@ -0,0 +1,30 @@
+      *>================================================================
+      *> postData-workingstorage.cbl
+      *>
+      *> Shared working-storage for the shop's CGI POST-data framework.
+      *> xPostPairTable is external so getPostData (which parses the
+      *> POSTed line) and getPostValue (which looks values up by key)
+      *> both see the same table, even though they're separately
+      *> compiled programs. The remaining items are private decode
+      *> scratch space used while url-decoding one field at a time.
+      *>================================================================
+       77  xStatusWebinput       pic xx          value "00".
+       77  nPostPairCount        pic 99          external.
+       01  xPostPairTable        external.
+           05  xPostPairElement occurs 32 times.
+               10 xPostKey         pic x(20).
+               10 xPostValue       pic x(200).
+
+       77  xDecodeIn             pic x(200).
+       77  xDecodeOut            pic x(200).
+       77  nDecodeInPos          pic 999.
+       77  nDecodeOutPos         pic 999.
+       77  nDecodeInLen          pic 999.
+       77  xHexDigits            pic x(16)       value "0123456789ABCDEF".
+       77  xOneHexChar           pic x.
+       77  nHexHighNibble        pic 99.
+       77  nHexLowNibble         pic 99.
+       77  nHexCharCode          pic 999.
+       77  nHexDigitValue        pic 99.
+       77  nHexSearchSubscript   pic 99.
+       77  xHexFoundFlag         pic x           value 'n'.
