@@ -0,0 +1,10 @@
+      *>================================================================
+      *> postData-filecontrol.cbl
+      *>
+      *> The raw POSTed form data arrives on standard input when this
+      *> program is run as a CGI script, so webinput reads from the
+      *> console device rather than a named file.
+      *>================================================================
+           select webinput assign to keyboard
+               organization is line sequential
+               file status is xStatusWebinput.
