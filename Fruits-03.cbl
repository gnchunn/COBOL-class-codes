@@ -0,0 +1,167 @@
+identification division.
+       program-id. Fruits-03.
+
+       environment division.
+       input-output section.
+       file-control.
+           select InFile assign to "FixedFruits.txt"
+               organization is indexed
+               record key is xFruitNameIn
+               file status is xStatusInfile.
+           select outfile assign to "Fruits-03-output.txt" organization is line sequential
+               file status is xStatusOutfile.
+
+       data division.
+       file section.
+
+       fd InFile.
+       01 xInput.
+           05 xFruitNameIn     pic x(14).
+           05 nFruitQtyIn      pic 9(3).
+           05 nItemPriceIn     pic 9v99.
+           05 xCategoryIn      pic x(10).
+           05 xSupplierIn      pic x(14).
+           05 nReorderPoint    pic 9(3).
+
+       fd outfile.
+       01 xOutput                     pic x(80).
+
+       working-storage section.
+       77 xEofFlag                    pic x value 'n'.
+       77 nReorderCount                pic 9(4) value 0.
+       77 xStatusInfile                pic xx value "00".
+       77 xStatusOutfile               pic xx value "00".
+       77 xCurrentStatus               pic xx.
+       77 xCurrentFileName             pic x(30).
+
+       01 xOutputHeading-1.
+           05 filler                   pic x(14)   value "Fruit Name".
+           05 filler                   pic x(2)    value spaces.
+           05 filler                   pic x(7)    value "On Hand".
+           05 filler                   pic x(2)    value spaces.
+           05 filler                   pic x(13)   value "Reorder Point".
+           05 filler                   pic x(2)    value spaces.
+           05 filler                   pic x(14)   value "Supplier".
+
+       01 xOutputHeading-2.
+           05 filler                   pic x(14)   value all "-".
+           05 filler                   pic x(2)    value spaces.
+           05 filler                   pic x(7)    value all "-".
+           05 filler                   pic x(2)    value spaces.
+           05 filler                   pic x(13)   value all "-".
+           05 filler                   pic x(2)    value spaces.
+           05 filler                   pic x(14)   value all "-".
+
+       01 xOutputDetail.
+           05 xFruitNameOut            pic x(14).
+           05 filler                   pic x(2)    value spaces.
+           05 neFruitQtyOut            pic zzzzzz9.
+           05 filler                   pic x(2)    value spaces.
+           05 neReorderPointOut        pic zzzzzzzzzzzz9.
+           05 filler                   pic x(2)    value spaces.
+           05 xSupplierOut             pic x(14).
+
+       01 xOutputFooter.
+           05 filler                   pic x(28)   value
+               "Fruits needing reorder: ".
+           05 neReorderCountOut        pic z(6)9.
+
+       procedure division.
+       000-main.
+           perform 100-initialization.
+           perform 200-report.
+           perform 300-termination.
+           move 0 to return-code.
+           stop run.
+
+       100-initialization.
+           display " ".
+           display "*** Fruit reorder report ***".
+
+           open input InFile.
+           move xStatusInfile to xCurrentStatus.
+           move "FixedFruits.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           open output outfile.
+           move xStatusOutfile to xCurrentStatus.
+           move "Fruits-03-output.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           display xOutputHeading-1.
+           display xOutputHeading-2.
+           write xOutput from xOutputHeading-1 before advancing 1 line.
+           write xOutput from xOutputHeading-2 before advancing 1 line.
+           move xStatusOutfile to xCurrentStatus.
+           move "Fruits-03-output.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+       200-report.
+           perform 210-loop until xEofFlag = "y".
+
+       210-loop.
+           read InFile next
+               at end
+                   move 'y' to xEofFlag
+               not at end
+                   perform 220-check-reorder
+           end-read.
+
+           move xStatusInfile to xCurrentStatus.
+           move "FixedFruits.txt" to xCurrentFileName.
+           perform 901-check-read-status.
+
+       220-check-reorder.
+           if nFruitQtyIn <= nReorderPoint
+               add 1 to nReorderCount,
+               perform 230-display-detail,
+           end-if.
+
+       230-display-detail.
+           move xFruitNameIn to xFruitNameOut.
+           move nFruitQtyIn to neFruitQtyOut.
+           move nReorderPoint to neReorderPointOut.
+           move xSupplierIn to xSupplierOut.
+
+           display xOutputDetail.
+           write xOutput from xOutputDetail before advancing 1 line.
+           move xStatusOutfile to xCurrentStatus.
+           move "Fruits-03-output.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+       300-termination.
+           close InFile.
+           move xStatusInfile to xCurrentStatus.
+           move "FixedFruits.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           move nReorderCount to neReorderCountOut.
+           display " ".
+           display xOutputFooter.
+           write xOutput from xOutputFooter before advancing 1 line.
+           move xStatusOutfile to xCurrentStatus.
+           move "Fruits-03-output.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           close outfile.
+           move xStatusOutfile to xCurrentStatus.
+           move "Fruits-03-output.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+       900-check-status.
+           if xCurrentStatus not = "00"
+               display "*** File error on ", xCurrentFileName,
+                   " - status ", xCurrentStatus, " ***",
+               display "*** Ending run. ***",
+               move 16 to return-code,
+               stop run,
+           end-if.
+
+       901-check-read-status.
+           if xCurrentStatus not = "00" and xCurrentStatus not = "10"
+               display "*** File error on ", xCurrentFileName,
+                   " - status ", xCurrentStatus, " ***",
+               display "*** Ending run. ***",
+               move 16 to return-code,
+               stop run,
+           end-if.
