@@ -5,16 +5,43 @@
        input-output section.
 
        file-control.
-           select infile assign to "Payroll.transaction.txt" organization is line sequential.
-           select masterfile assign to "Payroll.master.txt" organization is line sequential.
-           select outfile assign to "Payroll-01-output.txt" organization is line sequential.
-       
+           select infile assign to "Payroll.transaction.txt" organization is line sequential
+               file status is xStatusInfile.
+           select masterfile assign to "Payroll.master.new.txt" organization is line sequential
+               file status is xStatusMasterfile.
+           select masterPromote assign to "Payroll.master.txt" organization is line sequential
+               file status is xStatusMasterPromote.
+           select sortedTrans assign to "Payroll.transaction.sorted.txt" organization is line sequential
+               file status is xStatusSortedTrans.
+           select sortedMaster assign to "Payroll.master.sorted.txt" organization is line sequential
+               file status is xStatusSortedMaster.
+           select sortTransWork assign to "sorttran.tmp".
+           select sortMasterWork assign to "sortmstr.tmp".
+           select outfile assign to "Payroll-01-output.txt" organization is line sequential
+               file status is xStatusOutfile.
+           select csvfile assign to "Payroll-01-output.csv" organization is line sequential
+               file status is xStatusCsvfile.
+           select auditFile assign to "AuditTrail.txt" organization is line sequential
+               file status is xStatusAudit.
+           select authFile assign to "PayrollStaff.txt" organization is line sequential
+               file status is xStatusAuth.
+           select controlFile assign to "RunControl.txt" organization is line sequential
+               file status is xStatusControl.
+
        data division.
        file section.
        fd infile.
        01 xInput.
-           05   nEmpNumIn                 pic 9999.  
+           05   xRecordType               pic x.
+           05   nEmpNumIn                 pic 9999.
            05   nHoursWorked              pic 999.
+           05   nPayPeriodEnding          pic 9(8).
+
+       01 xInputTrailer redefines xInput.
+           05   xTrailerRecordType        pic x.
+           05   nExpectedRecordCount      pic 999.
+           05   filler                    pic x(4).
+           05   nExpectedTotalHours       pic 9(8).
 
        fd masterfile.
        01 xMaster.
@@ -23,26 +50,171 @@
            05 xLastName                   pic x(20).
            05 xFirstName                  pic x(20).
            05 nPayRate                    pic 999v99.
+           05 nYtdGrossPay                pic 9(7)v99.
+           05 nYtdHours                   pic 9(5).
+
+       fd masterPromote.
+       01 xMasterPromote                  pic x(64).
+
+       sd  sortTransWork.
+       01  xSortTransWork.
+           05   nSortEmpNumIn             pic 9999.
+           05   nSortHoursWorked          pic 999.
+           05   nSortPayPeriodEnding      pic 9(8).
+
+       fd sortedTrans.
+       01 xSortedTrans.
+           05   nSortedEmpNumIn           pic 9999.
+           05   nSortedHoursWorked        pic 999.
+           05   nSortedPayPeriodEnding    pic 9(8).
+
+       sd  sortMasterWork.
+       01  xSortMasterWork.
+           05   nSortDept                 pic 9.
+           05   nSortEmpNumMstr           pic 9999.
+           05   xSortLastName             pic x(20).
+           05   xSortFirstName            pic x(20).
+           05   nSortPayRate              pic 999v99.
+           05   nSortYtdGrossPay          pic 9(7)v99.
+           05   nSortYtdHours             pic 9(5).
+
+       fd sortedMaster.
+       01 xSortedMaster.
+           05   nSortedDept               pic 9.
+           05   nSortedEmpNumMstr         pic 9999.
+           05   xSortedLastName           pic x(20).
+           05   xSortedFirstName          pic x(20).
+           05   nSortedPayRate            pic 999v99.
+           05   nSortedYtdGrossPay        pic 9(7)v99.
+           05   nSortedYtdHours           pic 9(5).
 
        fd outfile.
        01 xOutput                         pic x(80).
 
+       fd csvfile.
+       01 xCsvOutput                      pic x(40).
+
+       fd auditFile.
+       01 xAuditRecord                    pic x(60).
+
+       fd authFile.
+       01 xAuthInput.
+           05   xAuthOperatorIdIn         pic x(8).
+
+       fd controlFile.
+       01 xControlInput.
+           05   xControlProgramIn      pic x(14).
+           05   xControlParamIn        pic x(14).
+           05   xControlValueIn        pic x(10).
+
        working-storage section.
        77 xEofFlagTx                      pic x       value 'n'.
        77 xEofFlagMaster                  pic x       value 'n'.
+       77 xMasterLoaded                   pic x       value 'n'.
        77 nEmployeeCount                  pic 999     value 0.
        77 nTotalHours                     pic 999     value 0.
        77 nGrossPay                       pic 999v99  value 0.
        77 nTotalGrossPay                  pic 9999v99 value 0.
        77 nEmpNumFound                    pic 9       value 0.
+       77 nExceptionCount                 pic 999     value 0.
+       77 nRegularHours                   pic 999     value 0.
+       77 nOvertimeHours                  pic 999     value 0.
+       77 nRegularPay                     pic 9999v99 value 0.
+       77 nOvertimePay                    pic 9999v99 value 0.
+       77 nDeptSubscript                  pic 9999    value 0.
+       77 nDeptProcessSub                 pic 9999.
+       77 xOldDept                        pic 9.
+       77 xFirstDeptFlag                  pic x       value "n".
+       77 nDeptHoursSub                   pic 9999    value 0.
+       77 nDeptPaySub                     pic 9999v99 value 0.
+       77 xValidFlag                      pic x       value 'y'.
+       77 nValidationExceptionCount       pic 999     value 0.
+       77 nRunPayPeriodEnding             pic 9(8)    value 0.
+       77 xStatusInfile                   pic xx      value "00".
+       77 xStatusMasterfile                pic xx      value "00".
+       77 xStatusMasterPromote             pic xx      value "00".
+       77 xEofFlagPromote                  pic x       value 'n'.
+       77 xStatusSortedTrans               pic xx      value "00".
+       77 xStatusSortedMaster              pic xx      value "00".
+       77 xStatusOutfile                   pic xx      value "00".
+       77 xStatusCsvfile                   pic xx      value "00".
+       77 xCurrentStatus                   pic xx.
+       77 xCurrentFileName                 pic x(30).
+       77 xStatusAudit                     pic xx      value "00".
+       77 nTransRecordsRead                pic 9999    value 0.
+       77 nTotalHoursRead                  pic 9(8)    value 0.
+       77 xRunDate                         pic 9(8).
+       77 xRunTimeRaw                      pic 9(8).
+       77 nExpectedTransCount              pic 999     value 0.
+       77 nExpectedTransHours              pic 9(8)    value 0.
+       77 xEofFlagRaw                      pic x       value 'n'.
+       77 xStatusAuth                      pic xx      value "00".
+       77 xAuthEofFlag                     pic x       value "n".
+       77 nAuthLoadSubscript               pic 99      value 0.
+       77 nAuthSearchSubscript             pic 99.
+       77 xOperatorId                      pic x(8).
+       77 xAuthorizedFlag                  pic x       value "n".
+       77 xStatusControl                   pic xx      value "00".
+       77 xControlEofFlag                  pic x       value "n".
+       77 nControlLoadSubscript            pic 99      value 0.
+       77 nControlSearchSubscript          pic 99.
+       77 xControlFoundFlag                pic x       value "n".
+       77 xControlParamWanted              pic x(14).
+       77 xControlValueFound               pic x(10).
+
+       01 xAuthTable.
+           05  xAuthElement occurs 1 to 50 times
+                   depending on nAuthLoadSubscript.
+               10 xAuthOperatorIdT         pic x(8).
+
+       01 xControlTable.
+           05  xControlElement occurs 10 times.
+               10 xControlParamT          pic x(14).
+               10 xControlValueT          pic x(10).
+
+       01 xAuditDetail.
+           05   xAuditProgramOut       pic x(14).
+           05   filler                 pic x       value space.
+           05   xAuditDateOut          pic x(8).
+           05   filler                 pic x       value space.
+           05   xAuditTimeOut          pic x(6).
+           05   filler                 pic x       value space.
+           05   neAuditRecordsReadOut  pic z(6)9.
+           05   filler                 pic x       value space.
+           05   neAuditRecordsWrittenOut pic z(6)9.
+           05   filler                 pic x       value space.
+           05   neAuditExceptionsOut   pic z(6)9.
+
+       01 xCsvDetail.
+           05   neCsvEmpNumOut         pic z(3)9.
+           05   filler                 pic x       value ",".
+           05   neCsvDeptOut           pic 9.
+           05   filler                 pic x       value ",".
+           05   neCsvGrossPayOut       pic z(4)9.99.
+
+       01 xDeptTable.
+           05  xDeptElement occurs 1 to 500 times
+                   depending on nDeptSubscript.
+               10 nDeptT                  pic 9.
+               10 nEmpNumT                pic 9999.
+               10 xEmployeeNameT          pic x(34).
+               10 nRegHoursT              pic 999.
+               10 nOTHoursT               pic 999.
+               10 nOTPayT                 pic 9999v99.
+               10 nGrossPayT              pic 9999v99.
+               10 nPayPeriodT             pic 9(8).
 
        01 xOutputHeading-1.
            05 filler                      pic x(5)    value "DEPT".
            05 filler                      pic x(8)    value "EMP NUM".
            05 filler                      pic x(9)    value "EMP NAME".
            05 filler                      pic x(25)   value spaces.
-           05 filler                      pic x(8)    value "EMP HRS".
+           05 filler                      pic x(8)    value "REG HRS".
+           05 filler                      pic x(8)    value "OT HRS".
+           05 filler                      pic x(8)    value "OT PAY".
            05 filler                      pic x(7)    value "EMP PAY".
+           05 filler                      pic x(2)    value spaces.
+           05 filler                      pic x(11)   value "PERIOD END".
 
        01 xOutputHeading-2.
            05 filler                      pic x(5)    value "----".
@@ -50,7 +222,31 @@
            05 filler                      pic x(9)    value "--------".
            05 filler                      pic x(25)   value spaces.
            05 filler                      pic x(8)    value "-------".
+           05 filler                      pic x(8)    value "-------".
+           05 filler                      pic x(8)    value "-------".
            05 filler                      pic x(7)    value "-------".
+           05 filler                      pic x(2)    value spaces.
+           05 filler                      pic x(11)   value "----------".
+
+       01 xOutputHeading-1B.
+           05 filler                      pic x(5)    value "DEPT".
+           05 filler                      pic x(8)    value "EMP NUM".
+           05 filler                      pic x(9)    value "EMP NAME".
+           05 filler                      pic x(25)   value spaces.
+           05 filler                      pic x(8)    value "REG HRS".
+           05 filler                      pic x(8)    value "OT HRS".
+           05 filler                      pic x(2)    value spaces.
+           05 filler                      pic x(11)   value "PERIOD END".
+
+       01 xOutputHeading-2B.
+           05 filler                      pic x(5)    value "----".
+           05 filler                      pic x(8)    value "-------".
+           05 filler                      pic x(9)    value "--------".
+           05 filler                      pic x(25)   value spaces.
+           05 filler                      pic x(8)    value "-------".
+           05 filler                      pic x(8)    value "-------".
+           05 filler                      pic x(2)    value spaces.
+           05 filler                      pic x(11)   value "----------".
 
        01 xOutputDetail.
            05 neDeptOut                   pic z9.
@@ -58,10 +254,29 @@
            05 neEmpNumOut                 pic zzz9.
            05 filler                      pic xx      value spaces.
            05 xEmployeeName               pic x(34).
-           05 filler                      pic xx      value spaces.    
-           05 neHoursWorked               pic zzz9.
+           05 filler                      pic xx      value spaces.
+           05 neRegHoursOut               pic zzz9.
+           05 filler                      pic xx      value spaces.
+           05 neOTHoursOut                pic zzz9.
+           05 filler                      pic xx      value spaces.
+           05 neOTPayOut                  pic zzz9.99.
            05 filler                      pic xx      value spaces.
            05 neGrossPay                  pic zzz9.99.
+           05 filler                      pic xx      value spaces.
+           05 nePayPeriodOut              pic 9999/99/99.
+
+       01 xOutputDetailB.
+           05 neDeptOutB                  pic z9.
+           05 filler                      pic xx      value spaces.
+           05 neEmpNumOutB                pic zzz9.
+           05 filler                      pic xx      value spaces.
+           05 xEmployeeNameB               pic x(34).
+           05 filler                      pic xx      value spaces.
+           05 neRegHoursOutB              pic zzz9.
+           05 filler                      pic xx      value spaces.
+           05 neOTHoursOutB               pic zzz9.
+           05 filler                      pic xx      value spaces.
+           05 nePayPeriodOutB             pic 9999/99/99.
 
        01 xFooter-1.
            05 filler                      pic x(5)    value "----".
@@ -69,7 +284,56 @@
            05 filler                      pic x(9)    value "--------".
            05 filler                      pic x(25)   value spaces.
            05 filler                      pic x(8)    value "-------".
+           05 filler                      pic x(8)    value "-------".
+           05 filler                      pic x(8)    value "-------".
            05 filler                      pic x(7)    value "-------".
+           05 filler                      pic x(2)    value spaces.
+           05 filler                      pic x(11)   value "----------".
+
+       01 xExceptionHeading.
+           05 filler                      pic x(46)   value
+               "*** Transactions with no matching employee ***".
+
+       01 xExceptionDetail.
+           05 filler                      pic x(13)   value "Employee Num ".
+           05 neExceptionEmpNum           pic zzz9.
+           05 filler                      pic x(22)   value " had no master record.".
+
+       01 xValidationHeading.
+           05 filler                      pic x(58)   value
+               "*** Transactions rejected by hours/pay-rate validation ***".
+
+       01 xValidationDetail.
+           05 filler                      pic x(13)   value "Employee Num ".
+           05 neValidationEmpNum          pic zzz9.
+           05 filler                      pic x(7)    value " hours ".
+           05 neValidationHours           pic zz9.
+           05 filler                      pic x(10)   value " pay rate ".
+           05 neValidationPayRate         pic zz9.99.
+
+       01 xValidationDetailB.
+           05 filler                      pic x(13)   value "Employee Num ".
+           05 neValidationEmpNumB         pic zzz9.
+           05 filler                      pic x(7)    value " hours ".
+           05 neValidationHoursB          pic zz9.
+
+       01 xDeptSubtotal.
+           05 filler                      pic x(5)    value "Dept ".
+           05 neDeptSubtotalDept          pic 9.
+           05 filler                      pic x(8)    value " Totals:".
+           05 filler                      pic x(32)   value spaces.
+           05 neDeptSubtotalHours         pic zzzz9.
+           05 filler                      pic x(12)   value " hrs worked".
+           05 neDeptSubtotalPay           pic $zz,zz9.99.
+           05 filler                      pic x(10)   value " gross pay".
+
+       01 xDeptSubtotalB.
+           05 filler                      pic x(5)    value "Dept ".
+           05 neDeptSubtotalDeptB         pic 9.
+           05 filler                      pic x(8)    value " Totals:".
+           05 filler                      pic x(32)   value spaces.
+           05 neDeptSubtotalHoursB        pic zzzz9.
+           05 filler                      pic x(12)   value " hrs worked".
 
        01 xFooter-2.
            05 neEmployeeCount             pic zz9.
@@ -78,84 +342,589 @@
            05 filler                      pic x(20)   value ' hrs worked'.
            05 neTotalGrossPay             pic $zz,zz9.99.
            05 filler                      pic x(10) value ' gross pay'.
+           05 filler                      pic x(16) value ' for period end '.
+           05 neFooterPayPeriod           pic 9999/99/99.
+
+       01 xFooter-2B.
+           05 neEmployeeCountB            pic zz9.
+           05 filler                      pic x(14)   value ' employees'.
+           05 neTotalHoursB               pic zzzz9.
+           05 filler                      pic x(20)   value ' hrs worked'.
+           05 filler                      pic x(16)   value ' for period end '.
+           05 neFooterPayPeriodB          pic 9999/99/99.
 
        procedure division.
        000-main.
-           
+
            perform 100-initialization.
-           perform 200-loop until xEofFlagTx = 'y'.
+           perform 200-match-merge until xEofFlagTx = 'y'.
+           perform 240-print-details.
            perform 300-termination.
+           move 0 to return-code.
            stop run.
-       
+
        100-initialization.
-           open input infile.
+           sort sortTransWork on ascending key nSortEmpNumIn
+               input procedure 115-sort-trans-input
+               giving sortedTrans.
+
+           sort sortMasterWork on ascending key nSortEmpNumMstr
+               using masterPromote giving sortedMaster.
+
+           open input sortedTrans.
+           move xStatusSortedTrans to xCurrentStatus.
+           move "Payroll.transaction.sorted.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           open input sortedMaster.
+           move xStatusSortedMaster to xCurrentStatus.
+           move "Payroll.master.sorted.txt" to xCurrentFileName.
+           perform 900-check-status.
+
            open output outfile.
-           display xOutputHeading-1.
-           display xOutputHeading-2.
-           write xOutput from xOutputHeading-1 before advancing 1 line.
-           write xOutput from xOutputHeading-2 before advancing 1 line.
-       
-       200-loop.
+           move xStatusOutfile to xCurrentStatus.
+           move "Payroll-01-output.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           open output csvfile.
+           move xStatusCsvfile to xCurrentStatus.
+           move "Payroll-01-output.csv" to xCurrentFileName.
+           perform 900-check-status.
+
+           open output masterfile.
+           move xStatusMasterfile to xCurrentStatus.
+           move "Payroll.master.new.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           perform 105-load-control.
+
+           move "OPERATORID" to xControlParamWanted.
+           perform 107-find-control.
+           if xControlFoundFlag = "y"
+               move xControlValueFound to xOperatorId
+           else
+               display "Operator ID? " with no advancing
+               accept xOperatorId
+           end-if.
+
+           perform 103-load-auth.
+           perform 104-check-authorization.
+
+           if xAuthorizedFlag = "y"
+               display xOutputHeading-1,
+               display xOutputHeading-2,
+               write xOutput from xOutputHeading-1 before advancing 1 line,
+               write xOutput from xOutputHeading-2 before advancing 1 line,
+           else
+               display xOutputHeading-1B,
+               display xOutputHeading-2B,
+               write xOutput from xOutputHeading-1B before advancing 1 line,
+               write xOutput from xOutputHeading-2B before advancing 1 line,
+           end-if.
+           move xStatusOutfile to xCurrentStatus.
+           move "Payroll-01-output.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           perform 110-read-trans.
+           perform 120-read-master.
+
+       105-load-control.
+           open input controlFile.
+
+           if xStatusControl = "00"
+               perform 106-read-control until xControlEofFlag = "y",
+               close controlFile,
+           end-if.
+
+       106-read-control.
+           read controlFile
+               at end
+                   move "y" to xControlEofFlag,
+               not at end
+                   if xControlProgramIn = "PAYROLL-01"
+                       add 1 to nControlLoadSubscript,
+                       move xControlParamIn to xControlParamT (nControlLoadSubscript),
+                       move xControlValueIn to xControlValueT (nControlLoadSubscript),
+                   end-if,
+           end-read.
+
+       107-find-control.
+           move "n" to xControlFoundFlag.
+           move spaces to xControlValueFound.
+           perform 108-search-control varying nControlSearchSubscript from 1 by 1
+               until nControlSearchSubscript > nControlLoadSubscript
+               or xControlFoundFlag = "y".
+
+       108-search-control.
+           if xControlParamT (nControlSearchSubscript) = xControlParamWanted
+               move "y" to xControlFoundFlag,
+               move xControlValueT (nControlSearchSubscript) to xControlValueFound,
+           end-if.
+
+       103-load-auth.
+           open input authFile.
+
+           if xStatusAuth = "00"
+               perform 1031-read-auth until xAuthEofFlag = "y",
+               close authFile,
+           end-if.
+
+       1031-read-auth.
+           read authFile
+               at end
+                   move "y" to xAuthEofFlag,
+               not at end
+                   if nAuthLoadSubscript < 50
+                       add 1 to nAuthLoadSubscript,
+                       move xAuthOperatorIdIn to xAuthOperatorIdT (nAuthLoadSubscript),
+                   end-if,
+           end-read.
+
+       104-check-authorization.
+           move "n" to xAuthorizedFlag.
+           perform 1041-search-auth varying nAuthSearchSubscript from 1 by 1
+               until nAuthSearchSubscript > nAuthLoadSubscript
+               or xAuthorizedFlag = "y".
+
+       1041-search-auth.
+           if xAuthOperatorIdT (nAuthSearchSubscript) = xOperatorId
+               move "y" to xAuthorizedFlag,
+           end-if.
+
+       115-sort-trans-input.
+           open input infile.
+           move xStatusInfile to xCurrentStatus.
+           move "Payroll.transaction.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           perform 116-read-trans-raw until xEofFlagRaw = "y".
+
+           close infile.
+           move xStatusInfile to xCurrentStatus.
+           move "Payroll.transaction.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+       116-read-trans-raw.
            read infile
                at end
-                   move 'y' to xEofFlagTx,
+                   move "y" to xEofFlagRaw,
                not at end
-                   perform 210-process,
+                   if xRecordType = "T"
+                       move nExpectedRecordCount to nExpectedTransCount,
+                       move nExpectedTotalHours to nExpectedTransHours,
+                   else
+                       release xSortTransWork from xInput (2:15),
+                   end-if,
            end-read.
-       
-       210-process.
-           move "n" to xEofFlagMaster.
-           open input masterfile.
-           perform 220-read-master until xEofFlagMaster = "y".
-           close masterfile.
 
-           multiply nHoursWorked by nPayRate giving nGrossPay rounded.
-           add nGrossPay to nTotalGrossPay.
+           move xStatusInfile to xCurrentStatus.
+           move "Payroll.transaction.txt" to xCurrentFileName.
+           perform 901-check-read-status.
 
-           move nTotalGrossPay to neTotalGrossPay.
-           move nGrossPay to neGrossPay.
+       110-read-trans.
+           read sortedTrans
+               at end
+                   move "y" to xEofFlagTx,
+               not at end
+                   add 1 to nTransRecordsRead,
+                   move nSortedEmpNumIn to nEmpNumIn,
+                   move nSortedHoursWorked to nHoursWorked,
+                   move nSortedPayPeriodEnding to nPayPeriodEnding,
+                   move nPayPeriodEnding to nRunPayPeriodEnding,
+                   add nHoursWorked to nTotalHoursRead,
+           end-read.
 
-           add nHoursWorked to nTotalHours.
-           
-           add 1 to nEmployeeCount
+           move xStatusSortedTrans to xCurrentStatus.
+           move "Payroll.transaction.sorted.txt" to xCurrentFileName.
+           perform 901-check-read-status.
 
-           display xOutputDetail.
+       120-read-master.
+           if xMasterLoaded = "y"
+               perform 250-write-master,
+           end-if.
 
-       220-read-master.
-           read masterfile
+           read sortedMaster
                at end
                    move "y" to xEofFlagMaster,
+                   move "n" to xMasterLoaded,
                not at end
-                   if nEmpNumIn = nEmpNumMstr
-                       perform 230-generate-detail,
-                       move "y" to xEofFlagMaster,
-                       move 1 to nEmpNumFound,
+                   move "y" to xMasterLoaded,
+                   move nSortedDept to nDept,
+                   move nSortedEmpNumMstr to nEmpNumMstr,
+                   move xSortedLastName to xLastName,
+                   move xSortedFirstName to xFirstName,
+                   move nSortedPayRate to nPayRate,
+                   move nSortedYtdGrossPay to nYtdGrossPay,
+                   move nSortedYtdHours to nYtdHours,
+           end-read.
+
+           move xStatusSortedMaster to xCurrentStatus.
+           move "Payroll.master.sorted.txt" to xCurrentFileName.
+           perform 901-check-read-status.
+
+       200-match-merge.
+           if xEofFlagMaster = "y" or nEmpNumIn < nEmpNumMstr
+               move 0 to nEmpNumFound,
+               perform 220-no-match,
+               perform 110-read-trans,
+           else
+               if nEmpNumIn > nEmpNumMstr
+                   perform 120-read-master,
+               else
+                   move 1 to nEmpNumFound,
+                   perform 230-generate-detail,
+                   perform 215-validate-transaction,
+                   if xValidFlag = "y"
+                       perform 210-process,
                    end-if,
-               end-read.
-              
+                   perform 110-read-trans,
+               end-if,
+           end-if.
+
+       215-validate-transaction.
+           move "y" to xValidFlag.
+
+           if nHoursWorked > 80
+               move "n" to xValidFlag,
+           end-if.
+
+           if nPayRate = 0
+               move "n" to xValidFlag,
+           end-if.
+
+           if xValidFlag = "n"
+               perform 216-print-validation-exception,
+           end-if.
+
+       216-print-validation-exception.
+           if nValidationExceptionCount = 0
+               display xValidationHeading,
+               write xOutput from xValidationHeading before advancing 1 line,
+               move xStatusOutfile to xCurrentStatus,
+               move "Payroll-01-output.txt" to xCurrentFileName,
+               perform 900-check-status,
+           end-if.
+
+           add 1 to nValidationExceptionCount.
+
+           if xAuthorizedFlag = "y"
+               move nEmpNumIn to neValidationEmpNum,
+               move nHoursWorked to neValidationHours,
+               move nPayRate to neValidationPayRate,
+
+               display xValidationDetail,
+               write xOutput from xValidationDetail before advancing 1 line,
+           else
+               move nEmpNumIn to neValidationEmpNumB,
+               move nHoursWorked to neValidationHoursB,
+
+               display xValidationDetailB,
+               write xOutput from xValidationDetailB before advancing 1 line,
+           end-if.
+           move xStatusOutfile to xCurrentStatus.
+           move "Payroll-01-output.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+       210-process.
+           if nEmpNumFound = 1
+               if nHoursWorked > 40
+                   move 40 to nRegularHours,
+                   compute nOvertimeHours = nHoursWorked - 40,
+               else
+                   move nHoursWorked to nRegularHours,
+                   move 0 to nOvertimeHours,
+               end-if,
+
+               multiply nRegularHours by nPayRate giving nRegularPay rounded,
+               compute nOvertimePay rounded = nOvertimeHours * nPayRate * 1.5,
+               add nRegularPay nOvertimePay giving nGrossPay,
+               add nGrossPay to nTotalGrossPay,
+               add nGrossPay to nYtdGrossPay,
+
+               add nHoursWorked to nTotalHours,
+               add nHoursWorked to nYtdHours,
+
+               add 1 to nEmployeeCount,
+
+               add 1 to nDeptSubscript,
+               move nDept to nDeptT (nDeptSubscript),
+               move nEmpNumIn to nEmpNumT (nDeptSubscript),
+               move xEmployeeName to xEmployeeNameT (nDeptSubscript),
+               move nRegularHours to nRegHoursT (nDeptSubscript),
+               move nOvertimeHours to nOTHoursT (nDeptSubscript),
+               move nOvertimePay to nOTPayT (nDeptSubscript),
+               move nGrossPay to nGrossPayT (nDeptSubscript),
+               move nPayPeriodEnding to nPayPeriodT (nDeptSubscript),
+
+               perform 217-write-csv-row,
+           end-if.
+
+       217-write-csv-row.
+           move nEmpNumIn to neCsvEmpNumOut.
+           move nDept to neCsvDeptOut.
+           move nGrossPay to neCsvGrossPayOut.
+
+           write xCsvOutput from xCsvDetail.
+           move xStatusCsvfile to xCurrentStatus.
+           move "Payroll-01-output.csv" to xCurrentFileName.
+           perform 900-check-status.
+
+       220-no-match.
+           if nExceptionCount = 0
+               display xExceptionHeading,
+               write xOutput from xExceptionHeading before advancing 1 line,
+               move xStatusOutfile to xCurrentStatus,
+               move "Payroll-01-output.txt" to xCurrentFileName,
+               perform 900-check-status,
+           end-if.
+
+           add 1 to nExceptionCount.
+           move nEmpNumIn to neExceptionEmpNum.
+           display xExceptionDetail.
+           write xOutput from xExceptionDetail before advancing 1 line.
+           move xStatusOutfile to xCurrentStatus.
+           move "Payroll-01-output.txt" to xCurrentFileName.
+           perform 900-check-status.
+
        230-generate-detail.
            move nDept to neDeptOut.
            move nEmpNumIn to neEmpNumOut.
            move function concatenate (function trim(xLastName), ", ", xFirstName) to xEmployeeName.
-           move nHoursWorked to neHoursWorked.
 
-           write xOutput from xOutputDetail before advancing 1 line.
-           
+       240-print-details.
+           if nDeptSubscript > 0
+               sort xDeptElement on ascending key nDeptT,
+
+               perform 241-detail-line varying nDeptProcessSub from 1 by 1
+                   until nDeptProcessSub > nDeptSubscript,
+
+               perform 242-dept-subtotal,
+           end-if.
+
+       241-detail-line.
+           if xFirstDeptFlag = "n"
+               move nDeptT (nDeptProcessSub) to xOldDept,
+               move "y" to xFirstDeptFlag,
+           else
+               if nDeptT (nDeptProcessSub) not = xOldDept
+                   perform 242-dept-subtotal,
+                   move nDeptT (nDeptProcessSub) to xOldDept,
+               end-if,
+           end-if.
+
+           if xAuthorizedFlag = "y"
+               move nDeptT (nDeptProcessSub) to neDeptOut,
+               move nEmpNumT (nDeptProcessSub) to neEmpNumOut,
+               move xEmployeeNameT (nDeptProcessSub) to xEmployeeName,
+               move nRegHoursT (nDeptProcessSub) to neRegHoursOut,
+               move nOTHoursT (nDeptProcessSub) to neOTHoursOut,
+               move nOTPayT (nDeptProcessSub) to neOTPayOut,
+               move nGrossPayT (nDeptProcessSub) to neGrossPay,
+               move nPayPeriodT (nDeptProcessSub) to nePayPeriodOut,
+
+               display xOutputDetail,
+               write xOutput from xOutputDetail before advancing 1 line,
+           else
+               move nDeptT (nDeptProcessSub) to neDeptOutB,
+               move nEmpNumT (nDeptProcessSub) to neEmpNumOutB,
+               move xEmployeeNameT (nDeptProcessSub) to xEmployeeNameB,
+               move nRegHoursT (nDeptProcessSub) to neRegHoursOutB,
+               move nOTHoursT (nDeptProcessSub) to neOTHoursOutB,
+               move nPayPeriodT (nDeptProcessSub) to nePayPeriodOutB,
+
+               display xOutputDetailB,
+               write xOutput from xOutputDetailB before advancing 1 line,
+           end-if.
+           move xStatusOutfile to xCurrentStatus.
+           move "Payroll-01-output.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           compute nDeptHoursSub = nDeptHoursSub
+               + nRegHoursT (nDeptProcessSub) + nOTHoursT (nDeptProcessSub).
+           add nGrossPayT (nDeptProcessSub) to nDeptPaySub.
+
+       242-dept-subtotal.
+           if xAuthorizedFlag = "y"
+               move xOldDept to neDeptSubtotalDept,
+               move nDeptHoursSub to neDeptSubtotalHours,
+               move nDeptPaySub to neDeptSubtotalPay,
+
+               display xDeptSubtotal,
+               write xOutput from xDeptSubtotal before advancing 1 line,
+           else
+               move xOldDept to neDeptSubtotalDeptB,
+               move nDeptHoursSub to neDeptSubtotalHoursB,
+
+               display xDeptSubtotalB,
+               write xOutput from xDeptSubtotalB before advancing 1 line,
+           end-if.
+           move xStatusOutfile to xCurrentStatus.
+           move "Payroll-01-output.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           move 0 to nDeptHoursSub, nDeptPaySub.
+
+       250-write-master.
+           write xMaster.
+           move xStatusMasterfile to xCurrentStatus.
+           move "Payroll.master.new.txt" to xCurrentFileName.
+           perform 900-check-status.
+
        300-termination.
-           close infile.
+           perform 120-read-master until xEofFlagMaster = "y".
+
+           perform 305-balance-check.
+
+           close sortedTrans.
+           move xStatusSortedTrans to xCurrentStatus.
+           move "Payroll.transaction.sorted.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           close sortedMaster.
+           move xStatusSortedMaster to xCurrentStatus.
+           move "Payroll.master.sorted.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           close masterfile.
+           move xStatusMasterfile to xCurrentStatus.
+           move "Payroll.master.new.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           perform 306-promote-master.
 
            display xFooter-1.
            write xOutput from xFooter-1 before advancing 1 line.
+           move xStatusOutfile to xCurrentStatus.
+           move "Payroll-01-output.txt" to xCurrentFileName.
+           perform 900-check-status.
 
            display " ".
 
-           move nEmployeeCount to neEmployeeCount.
-           move nTotalHours to neTotalHours.
-           move nTotalGrossPay to neTotalGrossPay.
+           if xAuthorizedFlag = "y"
+               move nEmployeeCount to neEmployeeCount,
+               move nTotalHours to neTotalHours,
+               move nTotalGrossPay to neTotalGrossPay,
+               move nRunPayPeriodEnding to neFooterPayPeriod,
 
-           display xFooter-2.
-           write xOutput from xFooter-2 before advancing 1 line.
+               display xFooter-2,
+               write xOutput from xFooter-2 before advancing 1 line,
+           else
+               move nEmployeeCount to neEmployeeCountB,
+               move nTotalHours to neTotalHoursB,
+               move nRunPayPeriodEnding to neFooterPayPeriodB,
+
+               display xFooter-2B,
+               write xOutput from xFooter-2B before advancing 1 line,
+           end-if.
+           move xStatusOutfile to xCurrentStatus.
+           move "Payroll-01-output.txt" to xCurrentFileName.
+           perform 900-check-status.
 
            display " ".
 
            close outfile.
+           move xStatusOutfile to xCurrentStatus.
+           move "Payroll-01-output.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           close csvfile.
+           move xStatusCsvfile to xCurrentStatus.
+           move "Payroll-01-output.csv" to xCurrentFileName.
+           perform 900-check-status.
+
+           perform 295-write-audit.
+
+       305-balance-check.
+           if nTransRecordsRead not = nExpectedTransCount
+               or nTotalHoursRead not = nExpectedTransHours
+               display "*** Payroll out of balance ***",
+               display "*** Expected records ", nExpectedTransCount,
+                   " actual ", nTransRecordsRead, " ***",
+               display "*** Expected hours ", nExpectedTransHours,
+                   " actual ", nTotalHoursRead, " ***",
+               display "*** Ending run. ***",
+               move 16 to return-code,
+               stop run,
+           end-if.
+
+       306-promote-master.
+           open input masterfile.
+           move xStatusMasterfile to xCurrentStatus.
+           move "Payroll.master.new.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           open output masterPromote.
+           move xStatusMasterPromote to xCurrentStatus.
+           move "Payroll.master.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           perform 307-copy-master-record until xEofFlagPromote = "y".
+
+           close masterfile.
+           move xStatusMasterfile to xCurrentStatus.
+           move "Payroll.master.new.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           close masterPromote.
+           move xStatusMasterPromote to xCurrentStatus.
+           move "Payroll.master.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+       307-copy-master-record.
+           read masterfile
+               at end
+                   move "y" to xEofFlagPromote,
+               not at end
+                   move xMaster to xMasterPromote,
+                   write xMasterPromote,
+           end-read.
+
+           move xStatusMasterfile to xCurrentStatus.
+           move "Payroll.master.new.txt" to xCurrentFileName.
+           perform 901-check-read-status.
+
+       295-write-audit.
+           accept xRunDate from date yyyymmdd.
+           accept xRunTimeRaw from time.
+
+           open extend auditFile.
+           if xStatusAudit = "35"
+               open output auditFile,
+           end-if.
+           move xStatusAudit to xCurrentStatus.
+           move "AuditTrail.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           move "PAYROLL-01" to xAuditProgramOut.
+           move xRunDate to xAuditDateOut.
+           move xRunTimeRaw (1:6) to xAuditTimeOut.
+           move nTransRecordsRead to neAuditRecordsReadOut.
+           move nEmployeeCount to neAuditRecordsWrittenOut.
+           add nExceptionCount nValidationExceptionCount giving neAuditExceptionsOut.
+           write xAuditRecord from xAuditDetail.
+           move xStatusAudit to xCurrentStatus.
+           move "AuditTrail.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           close auditFile.
+           move xStatusAudit to xCurrentStatus.
+           move "AuditTrail.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+       900-check-status.
+           if xCurrentStatus not = "00"
+               display "*** File error on ", xCurrentFileName,
+                   " - status ", xCurrentStatus, " ***",
+               display "*** Ending run. ***",
+               move 16 to return-code,
+               stop run,
+           end-if.
+
+       901-check-read-status.
+           if xCurrentStatus not = "00" and xCurrentStatus not = "10"
+               display "*** File error on ", xCurrentFileName,
+                   " - status ", xCurrentStatus, " ***",
+               display "*** Ending run. ***",
+               move 16 to return-code,
+               stop run,
+           end-if.
