@@ -4,27 +4,113 @@
        environment division.
        input-output section.
        file-control.
-           select masterFile assign to "Capitals.txt" organization is line sequential.
+           select masterFile assign to "Capitals.txt" organization is line sequential
+               file status is xStatusMaster.
+           select outfile assign to "Capitals-01-output.txt" organization is line sequential
+               file status is xStatusOutfile.
+           select controlFile assign to "RunControl.txt" organization is line sequential
+               file status is xStatusControl.
+           select auditFile assign to "AuditTrail.txt" organization is line sequential
+               file status is xStatusAudit.
 
        data division.
        file section.
        fd masterFile.
-       01 xInput.  
+       01 xInput.
            05   xStateAbbrIn           pic x(2).
            05   xCapNameIn             pic x(14).
            05   nPopIn                 pic 9999999.
            05   nYearFounded           pic 9999.
            05   nPopRank               pic 99.
-       
+
+       01 xInputHeader redefines xInput.
+           05   xHeaderFlag            pic x(2).
+           05   nExpectedRecordCount   pic 9(7).
+           05   nExpectedTotalPop      pic 9(10).
+           05   filler                 pic x(10).
+
+       fd outfile.
        01 xOutputRecord                pic x(80).
-       
+
+       fd controlFile.
+       01 xControlInput.
+           05   xControlProgramIn      pic x(14).
+           05   xControlParamIn        pic x(14).
+           05   xControlValueIn        pic x(10).
+
+       fd auditFile.
+       01 xAuditRecord                 pic x(60).
+
        working-storage section.
            77  xEofFlag                   pic x           value 'n'.
            77  nLoadSubscript             pic 9999        value 0.
            77  nProcessSubscript          pic 9999.
            77  nMinimum                   pic 9(10).
-           77  nTotalCapitalsProcessed    pic 99          value 0. 
-              
+           77  nMaximum                   pic 9(10).
+           77  nTotalCapitalsProcessed    pic 99          value 0.
+           77  nTableMax                  pic 9999        value 75.
+           77  nSkippedCount               pic 99          value 0.
+           77  nSkippedPopTotal            pic 9(10)       value 0.
+           77  nComputedRank               pic 99          value 0.
+           77  nFilteredPopTotal           pic 9(10)       value 0.
+           77  nFilteredPopAvg             pic 9(9)        value 0.
+           77  nFilteredPopHigh            pic 9(7)        value 0.
+           77  nFilteredPopLow             pic 9(7)        value 0.
+           77  xStatusMaster               pic xx          value "00".
+           77  xStatusOutfile              pic xx          value "00".
+           77  xCurrentStatus              pic xx.
+           77  xCurrentFileName            pic x(30).
+           77  xStatusControl              pic xx          value "00".
+           77  xControlEofFlag             pic x           value "n".
+           77  nControlLoadSubscript       pic 99          value 0.
+           77  nControlSearchSubscript     pic 99.
+           77  xControlFoundFlag           pic x           value "n".
+           77  xControlParamWanted         pic x(14).
+           77  xControlValueFound          pic x(10).
+           77  xStatusAudit                pic xx          value "00".
+           77  nRecordsRead                pic 9999        value 0.
+           77  xRunDate                    pic 9(8).
+           77  xRunTimeRaw                 pic 9(8).
+           77  nExpectedCapCount           pic 9(7)        value 0.
+           77  nExpectedCapTotalPop        pic 9(10)       value 0.
+           77  nTotalPopLoaded             pic 9(10)       value 0.
+
+       01 xControlTable.
+           05  xControlElement occurs 10 times.
+           10 xControlParamT            pic x(14).
+           10 xControlValueT            pic x(10).
+
+       01 xAuditDetail.
+           05   xAuditProgramOut       pic x(14).
+           05   filler                 pic x       value space.
+           05   xAuditDateOut          pic x(8).
+           05   filler                 pic x       value space.
+           05   xAuditTimeOut          pic x(6).
+           05   filler                 pic x       value space.
+           05   neAuditRecordsReadOut  pic z(6)9.
+           05   filler                 pic x       value space.
+           05   neAuditRecordsWrittenOut pic z(6)9.
+           05   filler                 pic x       value space.
+           05   neAuditExceptionsOut   pic z(6)9.
+
+       01 xSkippedHeading.
+           05 filler                   pic x(42)   value
+               "*** Capitals skipped, table full ***".
+
+       01 xSkippedDetail.
+           05 xSkippedStateOut         pic x(2).
+           05 filler                   pic xx      value spaces.
+           05 xSkippedCapOut           pic x(14).
+
+       01 xRankMismatch.
+           05 filler                   pic x(19)   value "Rank mismatch for ".
+           05 xRankMismatchCap         pic x(18).
+           05 filler                   pic x(13)   value ", file says ".
+           05 neRankMismatchFile       pic z9.
+           05 filler                   pic x(12)   value ", computed ".
+           05 neRankMismatchComp       pic z9.
+
+
        01 xOutputHeading-1.
            05 filler                   pic x(7)    value "Capital".
            05 filler                   pic x(10)   value spaces.
@@ -44,67 +130,241 @@
            05 nePopRankOut             pic z9.
 
        01 xCapitalTable.
-           05  xCapitalElement occurs 50 times.
+           05  xCapitalElement occurs 1 to 75 times
+                   depending on nLoadSubscript.
            10 xStateAbbr               pic x(2).
            10 xCapName                 pic x(14).
            10 nPop                     pic 9(7).
            10 nYear                    pic 9(4).
            10 nRank                    pic 9(2).
+           10 nComputedRankT           pic 99.
 
            
        01 xFooter-1.
            05 filler                    pic x(30)   value "Number of Capitals Processed: ".
            05 neTotalCapitalsProcessed  pic z9.
 
+       01 xFooter-1a.
+           05 filler                    pic x(21)   value "Average Population:  ".
+           05 neFilteredPopAvg          pic zzzzzzz9.
+           05 filler                    pic x(24)   value "   Highest Population:  ".
+           05 neFilteredPopHigh         pic zzzzzz9.
+           05 filler                    pic x(23)   value "   Lowest Population:  ".
+           05 neFilteredPopLow          pic zzzzzz9.
+
        procedure division.
        000-main.
            
            perform 100-initialization.
            perform 200-report.
            perform 300-termination.
+           move 0 to return-code.
            stop run.
        
        100-initialization.
-           
+
            display " ".
-           
+
            open input masterFile.
+           move xStatusMaster to xCurrentStatus.
+           move "Capitals.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           open output outfile.
+           move xStatusOutfile to xCurrentStatus.
+           move "Capitals-01-output.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           perform 105-load-control.
+
+           perform 101-read-header.
+
            perform 110-next-record until xEofFlag = "y".
+
            close masterFile.
+           move xStatusMaster to xCurrentStatus.
+           move "Capitals.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           perform 112-hash-check.
+
+       101-read-header.
+           read masterFile
+               at end
+                   move "y" to xEofFlag,
+               not at end
+                   move nExpectedRecordCount to nExpectedCapCount,
+                   move nExpectedTotalPop to nExpectedCapTotalPop,
+           end-read.
+
+           move xStatusMaster to xCurrentStatus.
+           move "Capitals.txt" to xCurrentFileName.
+           perform 901-check-read-status.
+
+           if xHeaderFlag not = "99"
+               display "*** Capitals.txt is missing its header record ***",
+               display "*** Ending run. ***",
+               move 16 to return-code,
+               stop run,
+           end-if.
+
+       112-hash-check.
+           if (nLoadSubscript + nSkippedCount) not = nExpectedCapCount
+               or (nTotalPopLoaded + nSkippedPopTotal) not = nExpectedCapTotalPop
+               display "*** Capitals.txt hash totals do not balance ***",
+               display "*** Expected records ", nExpectedCapCount,
+                   " actual ", nLoadSubscript, " skipped ", nSkippedCount, " ***",
+               display "*** Expected population ", nExpectedCapTotalPop,
+                   " actual ", nTotalPopLoaded,
+                   " skipped ", nSkippedPopTotal, " ***",
+               display "*** Ending run. ***",
+               move 16 to return-code,
+               stop run,
+           end-if.
+
+
+       105-load-control.
+           open input controlFile.
+
+           if xStatusControl = "00"
+               perform 106-read-control until xControlEofFlag = "y",
+               close controlFile,
+           end-if.
+
+       106-read-control.
+           read controlFile
+               at end
+                   move "y" to xControlEofFlag,
+               not at end
+                   if xControlProgramIn = "CAPITALS-01"
+                       add 1 to nControlLoadSubscript,
+                       move xControlParamIn to xControlParamT (nControlLoadSubscript),
+                       move xControlValueIn to xControlValueT (nControlLoadSubscript),
+                   end-if,
+           end-read.
+
+       107-find-control.
+           move "n" to xControlFoundFlag.
+           move spaces to xControlValueFound.
+           perform 108-search-control varying nControlSearchSubscript from 1 by 1
+               until nControlSearchSubscript > nControlLoadSubscript
+               or xControlFoundFlag = "y".
+
+       108-search-control.
+           if xControlParamT (nControlSearchSubscript) = xControlParamWanted
+               move "y" to xControlFoundFlag,
+               move xControlValueT (nControlSearchSubscript) to xControlValueFound,
+           end-if.
 
-       
        110-next-record.
            read masterFile
                at end
                    move "y" to xEofFlag,
                not at end
-                   add 1 to nLoadSubscript,
-                   move xStateAbbrIn to xStateAbbr (nLoadSubscript),
-                   move xCapNameIn to xCapName (nLoadSubscript),
-                   move nPopIn to nPop (nLoadSubscript),
-                   move nYearFounded to nYear (nLoadSubscript),
-                   move nPopRank to nRank (nLoadSubscript),
+                   add 1 to nRecordsRead,
+                   if nLoadSubscript >= nTableMax
+                       perform 120-table-full,
+                   else
+                       add 1 to nLoadSubscript,
+                       move xStateAbbrIn to xStateAbbr (nLoadSubscript),
+                       move xCapNameIn to xCapName (nLoadSubscript),
+                       move nPopIn to nPop (nLoadSubscript),
+                       move nYearFounded to nYear (nLoadSubscript),
+                       move nPopRank to nRank (nLoadSubscript),
+                       add nPopIn to nTotalPopLoaded,
+                   end-if,
            end-read.
 
+           move xStatusMaster to xCurrentStatus.
+           move "Capitals.txt" to xCurrentFileName.
+           perform 901-check-read-status.
+
+       120-table-full.
+           if nSkippedCount = 0
+               display xSkippedHeading,
+           end-if.
+
+           add 1 to nSkippedCount.
+           add nPopIn to nSkippedPopTotal.
+           move xStateAbbrIn to xSkippedStateOut.
+           move xCapNameIn to xSkippedCapOut.
+           display xSkippedDetail.
+
        200-report.
-           display " ".
-           display "Minimum Population? " with no advancing.
-           accept nMinimum.
+           move "NMINIMUM" to xControlParamWanted.
+           perform 107-find-control.
+           if xControlFoundFlag = "y"
+               compute nMinimum = function numval(xControlValueFound)
+           else
+               display " "
+               display "Minimum Population? " with no advancing
+               accept nMinimum
+           end-if.
+
+           move "NMAXIMUM" to xControlParamWanted.
+           perform 107-find-control.
+           if xControlFoundFlag = "y"
+               compute nMaximum = function numval(xControlValueFound)
+           else
+               display "Maximum Population? (0 for no ceiling) " with no advancing
+               accept nMaximum
+           end-if.
+
+           if nMaximum = 0
+               move 9999999999 to nMaximum
+           end-if.
            display xOutputHeading-1.
-           
+           write xOutputRecord from xOutputHeading-1 before advancing 1 line.
+           move xStatusOutfile to xCurrentStatus.
+           move "Capitals-01-output.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           sort xCapitalElement on descending key nPop.
+
+           perform 205-assign-rank varying nProcessSubscript from 1 by 1
+               until nProcessSubscript > nLoadSubscript.
+
+           sort xCapitalElement on descending key nPop
+               ascending key xStateAbbr.
+
            if nMinimum not = 0
                perform 210-search varying nProcessSubscript from 1 by 1 until nProcessSubscript > nLoadSubscript,
            end-if.
+
+       205-assign-rank.
+           move nProcessSubscript to nComputedRankT (nProcessSubscript).
        
        210-search.
+           move nComputedRankT (nProcessSubscript) to nComputedRank.
+
            if nPop (nProcessSubscript) >= nMinimum
+               and nPop (nProcessSubscript) <= nMaximum
                move function concatenate (function trim(xCapName(nProcessSubscript)),
                    ", ", xStateAbbr(nProcessSubscript)) to xCapitalOut,
                move nPop (nProcessSubscript) to nePopulationOut,
                move nYear (nProcessSubscript) to neYearFoundedOut,
                move nRank (nProcessSubscript) to nePopRankOut,
                display xOutputDetail,
+               write xOutputRecord from xOutputDetail before advancing 1 line,
+               move xStatusOutfile to xCurrentStatus,
+               move "Capitals-01-output.txt" to xCurrentFileName,
+               perform 900-check-status,
                add 1 to nTotalCapitalsProcessed,
+               add nPop (nProcessSubscript) to nFilteredPopTotal,
+               if nFilteredPopHigh = 0 or nPop (nProcessSubscript) > nFilteredPopHigh
+                   move nPop (nProcessSubscript) to nFilteredPopHigh,
+               end-if,
+               if nFilteredPopLow = 0 or nPop (nProcessSubscript) < nFilteredPopLow
+                   move nPop (nProcessSubscript) to nFilteredPopLow,
+               end-if,
+           end-if.
+
+           if nRank (nProcessSubscript) not = nComputedRank
+               move function concatenate (function trim(xCapName(nProcessSubscript)),
+                   ", ", xStateAbbr(nProcessSubscript)) to xRankMismatchCap,
+               move nRank (nProcessSubscript) to neRankMismatchFile,
+               move nComputedRank to neRankMismatchComp,
+               display xRankMismatch,
            end-if.
 
            
@@ -116,4 +376,74 @@
            move nTotalCapitalsProcessed to neTotalCapitalsProcessed.
 
            display xFooter-1.
+           write xOutputRecord from xFooter-1 before advancing 1 line.
+           move xStatusOutfile to xCurrentStatus.
+           move "Capitals-01-output.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           if nTotalCapitalsProcessed > 0
+               divide nFilteredPopTotal by nTotalCapitalsProcessed giving nFilteredPopAvg,
+               move nFilteredPopAvg to neFilteredPopAvg,
+               move nFilteredPopHigh to neFilteredPopHigh,
+               move nFilteredPopLow to neFilteredPopLow,
+               display xFooter-1a,
+               write xOutputRecord from xFooter-1a before advancing 1 line,
+               move xStatusOutfile to xCurrentStatus,
+               move "Capitals-01-output.txt" to xCurrentFileName,
+               perform 900-check-status,
+           end-if.
+
            display " ".
+
+           close outfile.
+           move xStatusOutfile to xCurrentStatus.
+           move "Capitals-01-output.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           perform 290-write-audit.
+
+       290-write-audit.
+           accept xRunDate from date yyyymmdd.
+           accept xRunTimeRaw from time.
+
+           open extend auditFile.
+           if xStatusAudit = "35"
+               open output auditFile,
+           end-if.
+           move xStatusAudit to xCurrentStatus.
+           move "AuditTrail.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           move "CAPITALS-01" to xAuditProgramOut.
+           move xRunDate to xAuditDateOut.
+           move xRunTimeRaw (1:6) to xAuditTimeOut.
+           move nRecordsRead to neAuditRecordsReadOut.
+           move nTotalCapitalsProcessed to neAuditRecordsWrittenOut.
+           move nSkippedCount to neAuditExceptionsOut.
+           write xAuditRecord from xAuditDetail.
+           move xStatusAudit to xCurrentStatus.
+           move "AuditTrail.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+           close auditFile.
+           move xStatusAudit to xCurrentStatus.
+           move "AuditTrail.txt" to xCurrentFileName.
+           perform 900-check-status.
+
+       900-check-status.
+           if xCurrentStatus not = "00"
+               display "*** File error on ", xCurrentFileName,
+                   " - status ", xCurrentStatus, " ***",
+               display "*** Ending run. ***",
+               move 16 to return-code,
+               stop run,
+           end-if.
+
+       901-check-read-status.
+           if xCurrentStatus not = "00" and xCurrentStatus not = "10"
+               display "*** File error on ", xCurrentFileName,
+                   " - status ", xCurrentStatus, " ***",
+               display "*** Ending run. ***",
+               move 16 to return-code,
+               stop run,
+           end-if.
